@@ -13,11 +13,19 @@
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS  IS FS-ACCT.
 
+           *> Staging copy for a crash-safe account rewrite: password
+           *> resets/changes write the full replacement file here and
+           *> only swap it over AcctFile once it is complete, the same
+           *> way NewProfileFile protects ProfileFile.
+           SELECT NewAcctFile     ASSIGN TO "data/accounts.new"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS  IS FS-NEWACCT.
+
            SELECT InFile          ASSIGN TO "data/InCollege-Input.txt"
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS  IS FS-IN.
 
-           *> Profiles: fixed-length sequential records (824 bytes)
+           *> Profiles: fixed-length sequential records (2324 bytes)
            SELECT ProfileFile     ASSIGN TO "data/InCollege-Profiles.dat"
                ORGANIZATION IS SEQUENTIAL
                FILE STATUS  IS FS-PROFILE.
@@ -26,22 +34,82 @@
                ORGANIZATION IS SEQUENTIAL
                FILE STATUS  IS FS-TMP.
 
+           *> Staging copy for a crash-safe profile save:
+           *> UPSERT-PROFILE writes the full replacement file here and
+           *> only swaps it over ProfileFile once it is complete, so an
+           *> interrupted run can never leave ProfileFile truncated.
+           SELECT NewProfileFile  ASSIGN TO "data/InCollege-Profiles.new"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS  IS FS-NEW.
+
+           *> Catalog of skills InCollege offers; seeded once at BOOT.
+           SELECT SkillsFile      ASSIGN TO "data/skills.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS  IS FS-SKILLS.
+
+           *> Append-only log of which user finished which skill.
+           SELECT SkillCompFile   ASSIGN TO "data/skill_completions.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS  IS FS-SKILLCOMP.
+
+           *> Append-only log of connection requests and acceptances,
+           *> same event-log style as SkillCompFile. A pair is
+           *> considered connected once any ACCEPTED row exists for it.
+           SELECT ConnectionsFile ASSIGN TO "data/connections.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS  IS FS-CONN.
+
+           *> Catalog of job postings InCollege offers; seeded once at
+           *> BOOT, same pattern as SkillsFile.
+           SELECT JobsFile        ASSIGN TO "data/jobs.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS  IS FS-JOBS.
+
+           *> Append-only log of which user applied to which posting.
+           SELECT JobAppFile      ASSIGN TO "data/job_applications.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS  IS FS-JOBAPP.
+
+           *> Reference list of recognized schools; seeded once at
+           *> BOOT, same pattern as SkillsFile. Profile entry checks
+           *> PR-SCHOOL against this list.
+           SELECT SchoolsFile     ASSIGN TO "data/schools.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS  IS FS-SCHOOLS.
+
+           *> Reference list of recognized majors, same pattern as
+           *> SchoolsFile.
+           SELECT MajorsFile      ASSIGN TO "data/majors.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS  IS FS-MAJORS.
+
        DATA DIVISION.
        FILE SECTION.
 
+       *> Widened from 240 so SAY can stamp every line with a
+       *> timestamp and username for a full audit trail.
        FD  OutFile
-           RECORD CONTAINS 240 CHARACTERS
+           RECORD CONTAINS 281 CHARACTERS
            BLOCK CONTAINS 0 RECORDS.
-       01  OUT-REC                         PIC X(240).
+       01  OUT-REC                         PIC X(281).
 
+       *> AR-PASS was retired in favor of a salted hash so a copy of
+       *> accounts.dat never exposes a student's real password.
        FD  AcctFile.
        01  ACCT-REC.
            05 AR-USER                      PIC X(20).
-           05 AR-PASS                      PIC X(20).
+           05 AR-SALT                      PIC 9(8).
+           05 AR-HASH                      PIC 9(18).
 
-       *> Fixed-length profile record: 824 characters total
+       FD  NewAcctFile.
+       01  NEWACCT-REC.
+           05 NA-USER                      PIC X(20).
+           05 NA-SALT                      PIC 9(8).
+           05 NA-HASH                      PIC 9(18).
+
+       *> Fixed-length profile record: 2324 characters total
        FD  ProfileFile
-           RECORD CONTAINS 824 CHARACTERS
+           RECORD CONTAINS 2324 CHARACTERS
            BLOCK CONTAINS 0 RECORDS.
        01  PROFILE-REC.
            05 PR-USER                      PIC X(20).
@@ -50,19 +118,19 @@
            05 PR-SCHOOL                    PIC X(30).
            05 PR-MAJOR                     PIC X(30).
            05 PR-GRADYR                    PIC X(4).
-           05 PR-ABOUT                     PIC X(100).
-           05 PR-EXPERIENCE-TABLE OCCURS 3 TIMES.
+           05 PR-ABOUT                     PIC X(200).
+           05 PR-EXPERIENCE-TABLE OCCURS 10 TIMES.
               10 PR-EXP-TITLE              PIC X(30).
               10 PR-EXP-COMPANY            PIC X(30).
               10 PR-EXP-DATES              PIC X(20).
               10 PR-EXP-DESC               PIC X(50).
-           05 PR-EDUCATION-TABLE OCCURS 3 TIMES.
+           05 PR-EDUCATION-TABLE OCCURS 10 TIMES.
               10 PR-EDU-DEGREE             PIC X(30).
               10 PR-EDU-SCHOOL             PIC X(30).
               10 PR-EDU-YEARS              PIC X(10).
 
        FD  TempProfileFile
-           RECORD CONTAINS 824 CHARACTERS
+           RECORD CONTAINS 2324 CHARACTERS
            BLOCK CONTAINS 0 RECORDS.
        01  TEMP-REC.
            05 TP-USER                      PIC X(20).
@@ -71,31 +139,135 @@
            05 TP-SCHOOL                    PIC X(30).
            05 TP-MAJOR                     PIC X(30).
            05 TP-GRADYR                    PIC X(4).
-           05 TP-ABOUT                     PIC X(100).
-           05 TP-EXPERIENCE-TABLE OCCURS 3 TIMES.
+           05 TP-ABOUT                     PIC X(200).
+           05 TP-EXPERIENCE-TABLE OCCURS 10 TIMES.
               10 TP-EXP-TITLE              PIC X(30).
               10 TP-EXP-COMPANY            PIC X(30).
               10 TP-EXP-DATES              PIC X(20).
               10 TP-EXP-DESC               PIC X(50).
-           05 TP-EDUCATION-TABLE OCCURS 3 TIMES.
+           05 TP-EDUCATION-TABLE OCCURS 10 TIMES.
               10 TP-EDU-DEGREE             PIC X(30).
               10 TP-EDU-SCHOOL             PIC X(30).
               10 TP-EDU-YEARS              PIC X(10).
 
+       FD  NewProfileFile
+           RECORD CONTAINS 2324 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS.
+       01  SWAP-REC.
+           05 SW-USER                      PIC X(20).
+           05 SW-FNAME                     PIC X(20).
+           05 SW-LNAME                     PIC X(20).
+           05 SW-SCHOOL                    PIC X(30).
+           05 SW-MAJOR                     PIC X(30).
+           05 SW-GRADYR                    PIC X(4).
+           05 SW-ABOUT                     PIC X(200).
+           05 SW-EXPERIENCE-TABLE OCCURS 10 TIMES.
+              10 SW-EXP-TITLE              PIC X(30).
+              10 SW-EXP-COMPANY            PIC X(30).
+              10 SW-EXP-DATES              PIC X(20).
+              10 SW-EXP-DESC               PIC X(50).
+           05 SW-EDUCATION-TABLE OCCURS 10 TIMES.
+              10 SW-EDU-DEGREE             PIC X(30).
+              10 SW-EDU-SCHOOL             PIC X(30).
+              10 SW-EDU-YEARS              PIC X(10).
+
        FD  InFile.
        01  IN-REC                          PIC X(240).
 
+       FD  SkillsFile.
+       01  SKILL-REC.
+           05 SK-NAME                      PIC X(30).
+           05 SK-CATEGORY                  PIC X(20).
+           05 SK-DESC                      PIC X(60).
+
+       FD  SkillCompFile.
+       01  SKILLCOMP-REC.
+           05 SCP-USER                     PIC X(20).
+           05 SCP-SKILL                    PIC X(30).
+
+       FD  ConnectionsFile.
+       01  CONN-REC.
+           05 CN-A                         PIC X(20).
+           05 CN-B                         PIC X(20).
+           05 CN-STATUS                    PIC X(10).
+
+       FD  JobsFile.
+       01  JOB-REC.
+           05 JB-TITLE                     PIC X(30).
+           05 JB-COMPANY                   PIC X(30).
+           05 JB-LOCATION                  PIC X(20).
+           05 JB-DESC                      PIC X(60).
+           *> Blank JB-SCHOOL/JB-MAJOR means the posting is open to
+           *> every student; a non-blank value narrows the listing to
+           *> students whose own profile matches it.
+           05 JB-SCHOOL                    PIC X(30).
+           05 JB-MAJOR                     PIC X(30).
+           05 JB-POSTED                    PIC X(8).
+
+       FD  JobAppFile.
+       01  JOBAPP-REC.
+           05 JA-USER                      PIC X(20).
+           05 JA-TITLE                     PIC X(30).
+           05 JA-COMPANY                   PIC X(30).
+
+       FD  SchoolsFile.
+       01  SCHOOL-REC.
+           05 SCH-NAME                     PIC X(30).
+
+       FD  MajorsFile.
+       01  MAJOR-REC.
+           05 MJR-NAME                     PIC X(30).
+
        WORKING-STORAGE SECTION.
        77  FS-OUT                          PIC XX     VALUE SPACES.
        77  FS-ACCT                         PIC XX     VALUE SPACES.
+       77  FS-NEWACCT                      PIC XX     VALUE SPACES.
        77  FS-PROFILE                      PIC XX     VALUE SPACES.
        77  FS-TMP                          PIC XX     VALUE SPACES.
+       77  FS-NEW                          PIC XX     VALUE SPACES.
        77  FS-IN                           PIC XX     VALUE SPACES.
+       77  FS-SKILLS                       PIC XX     VALUE SPACES.
+       77  FS-SKILLCOMP                    PIC XX     VALUE SPACES.
+       77  FS-CONN                         PIC XX     VALUE SPACES.
+       77  FS-JOBS                         PIC XX     VALUE SPACES.
+       77  FS-JOBAPP                       PIC XX     VALUE SPACES.
+       77  FS-SCHOOLS                      PIC XX     VALUE SPACES.
+       77  FS-MAJORS                       PIC XX     VALUE SPACES.
+
+       *> Path literals for the CBL_RENAME_FILE / CBL_DELETE_FILE calls
+       *> that make UPSERT-PROFILE's save atomic.
+       01  PROFILE-LIVE-PATH   PIC X(40) VALUE "data/InCollege-Profiles.dat".
+       01  PROFILE-NEW-PATH    PIC X(40) VALUE "data/InCollege-Profiles.new".
+
+       *> Path literals for the CBL_RENAME_FILE / CBL_DELETE_FILE calls
+       *> that make REWRITE-ACCOUNTS-FILE's save atomic.
+       01  ACCT-LIVE-PATH      PIC X(40) VALUE "data/accounts.dat".
+       01  ACCT-NEW-PATH       PIC X(40) VALUE "data/accounts.new".
 
        01  IN-EOF-FLAG                     PIC 9      VALUE 0.
            88  IN-AT-EOF                              VALUE 1.
            88  IN-NOT-EOF                             VALUE 0.
 
+       *> Tags why HALT-PROGRAM was reached so the transcript says more
+       *> than just "the program ended" -- useful when InCollege-Input.txt
+       *> runs dry vs. when the session step-limit guard trips.
+       77  HALT-REASON-CODE                PIC 99     VALUE 0.
+           88  HALT-NORMAL-EOF                        VALUE 1.
+           88  HALT-MAX-ITERATIONS                    VALUE 2.
+
+       *> Caps how many times the dashboard loop can cycle in one
+       *> logged-in session, so a stuck console (or a script that just
+       *> keeps sending blank lines) can't spin InCollege forever.
+       77  DASH-STEP-COUNT                 PIC 9(6)   VALUE 0.
+       77  MAX-DASH-STEPS                  PIC 9(6)   VALUE 10000.
+
+       *> Lets the program run as a real interactive CLI: when no
+       *> InCollege-Input.txt is on disk, READ-NEXT falls back to
+       *> prompting the console instead of halting.
+       01  INFILE-STATUS-FLAG              PIC 9      VALUE 1.
+           88  INFILE-PRESENT                         VALUE 1.
+           88  INFILE-MISSING                         VALUE 0.
+
        01  LINE-MSG                        PIC X(240) VALUE SPACES.
        01  LAST-LINE                       PIC X(240) VALUE SPACES.
 
@@ -107,7 +279,6 @@
        01  P-IN                            PIC X(20)  VALUE SPACES.
 
        01  U-NORM                          PIC X(20)  VALUE SPACES.
-       01  P-NORM                          PIC X(20)  VALUE SPACES.
 
        01  GRAD-YR-STR                     PIC X(4)   VALUE SPACES.
        77  YEAR-VALID                      PIC 9      VALUE 0.
@@ -116,8 +287,14 @@
        01  YEAR-RAW                        PIC X(16)  VALUE SPACES.
 
        77  I                               PIC 99     VALUE 0.
-       77  EXPERIENCE-COUNT                PIC 9      VALUE 0.
-       77  EDUCATION-COUNT                 PIC 9      VALUE 0.
+       77  EXPERIENCE-COUNT                PIC 99     VALUE 0.
+       77  EDUCATION-COUNT                 PIC 99     VALUE 0.
+
+       *> Raised from 3 so non-traditional/graduate students with more
+       *> internships or degrees can record all of them.
+       77  MAX-PROFILE-ENTRIES             PIC 99     VALUE 10.
+       77  PAGE-SIZE                       PIC 99     VALUE 3.
+       77  PAGE-SHOWN                      PIC 99     VALUE 0.
 
        01  PROMPT-TEXT                     PIC X(240) VALUE SPACES.
 
@@ -125,11 +302,30 @@
            88  LOGGED-IN                              VALUE 1.
            88  NOT-LOGGED                             VALUE 0.
 
-       77  ACCT-COUNT                      PIC 9      VALUE 0.
+       *> Result of re-checking a logged-in user's current password
+       *> (Change Password). Kept separate from LOGIN-OK/LOGGED-IN so a
+       *> failed re-auth attempt can never be mistaken for a logout.
+       77  PW-VERIFY-OK                    PIC 9      VALUE 0.
+
+       *> Pilot rollout outgrew the old 5-row cap; size generously so
+       *> registration does not silently stop taking new students.
+       77  MAX-ACCOUNTS                    PIC 9(4)   VALUE 500.
+       77  ACCT-COUNT                      PIC 9(4)   VALUE 0.
        01  ACCT-TABLE.
-           05 ACCT-SLOT OCCURS 5 TIMES.
+           05 ACCT-SLOT OCCURS 500 TIMES.
               10 T-USER                    PIC X(20).
-              10 T-PASS                    PIC X(20).
+              10 T-SALT                    PIC 9(8).
+              10 T-HASH                    PIC 9(18).
+
+       *> ---------------- Password hashing ----------------
+       01  HP-PASSWORD                     PIC X(20)  VALUE SPACES.
+       77  HP-SALT                         PIC 9(8)   VALUE 0.
+       77  HP-HASH                         PIC 9(18)  VALUE 0.
+       77  HP-ACC                          PIC 9(18)  VALUE 0.
+       77  HP-CHAR-VAL                     PIC 9(4)   VALUE 0.
+       77  HP-I                            PIC 99     VALUE 0.
+       01  HP-NOW                          PIC X(21)  VALUE SPACES.
+       77  HP-RANDOM-SEEDED                PIC 9      VALUE 0.
 
        77  PW-LEN                          PIC 99     VALUE 0.
        77  PW-HAS-UP                       PIC 9      VALUE 0.
@@ -139,13 +335,94 @@
 
        01  CURRENT-USER                    PIC X(20)  VALUE SPACES.
 
+       *> ---------------- Audit trail ----------------
+       77  AUD-NOW                         PIC X(21)  VALUE SPACES.
+       01  AUD-USER-DISP                   PIC X(20)  VALUE SPACES.
+
+       *> ---------------- Forgot/Change Password ----------------
+       77  FP-ACCT-IDX                     PIC 9(4)   VALUE 0.
+       01  FP-FNAME                        PIC X(20)  VALUE SPACES.
+       01  FP-LNAME                        PIC X(20)  VALUE SPACES.
+       01  FP-GRADYR                       PIC X(4)   VALUE SPACES.
+       77  FP-IDENT-OK                     PIC 9      VALUE 0.
+
        01  I-DISPLAY                       PIC 99     VALUE 0.
        01  E-DISPLAY                       PIC 99     VALUE 0.
        77  PROFILE-FOUND                   PIC 9      VALUE 0.
        77  REPLACED-FLAG                   PIC 9      VALUE 0.
 
+       01  SEARCH-TERM                     PIC X(30)  VALUE SPACES.
+       77  SEARCH-MATCHES                  PIC 99     VALUE 0.
+
+       *> ---------------- Skills catalog (loaded at BOOT) ----------------
+       77  MAX-SKILLS                      PIC 99     VALUE 20.
+       77  SKILL-COUNT                     PIC 99     VALUE 0.
+       01  SKILL-TABLE.
+           05 SKILL-SLOT OCCURS 20 TIMES.
+              10 SKL-NAME                  PIC X(30).
+              10 SKL-CATEGORY              PIC X(20).
+              10 SKL-DESC                  PIC X(60).
+       77  SKILL-SEL                       PIC 99     VALUE 0.
+
        01  FULL-NAME                       PIC X(120) VALUE SPACES.
 
+       *> ---------------- Connections (loaded at BOOT) ----------------
+       77  MAX-CONNECTIONS                 PIC 9(4)   VALUE 1000.
+       77  CONN-COUNT                      PIC 9(4)   VALUE 0.
+       01  CONNECTIONS-TABLE.
+           05 CONN-SLOT OCCURS 1000 TIMES.
+              10 CT-A                      PIC X(20).
+              10 CT-B                      PIC X(20).
+              10 CT-ST                     PIC X(10).
+       77  CONN-SEL                        PIC 99     VALUE 0.
+       01  CONN-TARGET                     PIC X(20)  VALUE SPACES.
+       77  CONN-J                          PIC 9(4)   VALUE 0.
+       77  CONN-K                          PIC 9(4)   VALUE 0.
+       01  CONN-STATE                      PIC 9      VALUE 0.
+           88  CONN-NONE                              VALUE 0.
+           88  CONN-IS-PENDING-OUT                     VALUE 1.
+           88  CONN-IS-PENDING-IN                      VALUE 2.
+           88  CONN-IS-ACCEPTED                        VALUE 3.
+       77  CONN-MATCHES                    PIC 99     VALUE 0.
+
+       *> ---------------- Job postings (loaded at BOOT) ----------------
+       77  MAX-JOBS                        PIC 99     VALUE 20.
+       77  JOB-COUNT                       PIC 99     VALUE 0.
+       01  JOB-TABLE.
+           05 JOB-SLOT OCCURS 20 TIMES.
+              10 JT-TITLE                  PIC X(30).
+              10 JT-COMPANY                PIC X(30).
+              10 JT-LOCATION               PIC X(20).
+              10 JT-DESC                   PIC X(60).
+              10 JT-SCHOOL                 PIC X(30).
+              10 JT-MAJOR                  PIC X(30).
+              10 JT-POSTED                 PIC X(8).
+       77  JOB-SEL                         PIC 99     VALUE 0.
+       *> Holds CURRENT-USER's school/major while JOB-MENU filters
+       *> postings; loaded by LOOKUP-CURRENT-STUDENT-PROFILE.
+       01  CU-SCHOOL                       PIC X(30)  VALUE SPACES.
+       01  CU-MAJOR                        PIC X(30)  VALUE SPACES.
+       *> Maps the numbers JOB-MENU displays (1..JM-COUNT, after
+       *> filtering out postings that don't match CU-SCHOOL/CU-MAJOR)
+       *> back to the real row in JOB-TABLE.
+       77  JM-COUNT                        PIC 99     VALUE 0.
+       01  JM-MAP.
+           05 JM-SLOT OCCURS 20 TIMES      PIC 99.
+       77  JM-IDX                          PIC 99     VALUE 0.
+
+       *> ------------- School/major reference lists (loaded at BOOT) -------------
+       77  MAX-REF-SCHOOLS                 PIC 99     VALUE 30.
+       77  REF-SCHOOL-COUNT                PIC 99     VALUE 0.
+       01  REF-SCHOOL-TABLE.
+           05 REF-SCHOOL-SLOT OCCURS 30 TIMES PIC X(30).
+
+       77  MAX-REF-MAJORS                  PIC 99     VALUE 30.
+       77  REF-MAJOR-COUNT                 PIC 99     VALUE 0.
+       01  REF-MAJOR-TABLE.
+           05 REF-MAJOR-SLOT OCCURS 30 TIMES PIC X(30).
+
+       77  REF-MATCH-FOUND                 PIC 9      VALUE 0.
+
        *> Stable NEW buffer so READs never clobber inputs
        01  NEW-PROFILE.
            05 NP-USER                      PIC X(20).
@@ -154,13 +431,13 @@
            05 NP-SCHOOL                    PIC X(30).
            05 NP-MAJOR                     PIC X(30).
            05 NP-GRADYR                    PIC X(4).
-           05 NP-ABOUT                     PIC X(100).
-           05 NP-EXPERIENCE-TABLE OCCURS 3 TIMES.
+           05 NP-ABOUT                     PIC X(200).
+           05 NP-EXPERIENCE-TABLE OCCURS 10 TIMES.
               10 NP-EXP-TITLE              PIC X(30).
               10 NP-EXP-COMPANY            PIC X(30).
               10 NP-EXP-DATES              PIC X(20).
               10 NP-EXP-DESC               PIC X(50).
-           05 NP-EDUCATION-TABLE OCCURS 3 TIMES.
+           05 NP-EDUCATION-TABLE OCCURS 10 TIMES.
               10 NP-EDU-DEGREE             PIC X(30).
               10 NP-EDU-SCHOOL             PIC X(30).
               10 NP-EDU-YEARS              PIC X(10).
@@ -169,25 +446,35 @@
        MAIN.
            PERFORM BOOT
            PERFORM LOAD-ACCOUNTS
+           PERFORM LOAD-SKILLS
+           PERFORM LOAD-CONNECTIONS
+           PERFORM LOAD-JOBS
+           PERFORM LOAD-SCHOOLS
+           PERFORM LOAD-MAJORS
 
            MOVE "Welcome to InCollege!" TO LINE-MSG
            PERFORM SAY
 
-           PERFORM UNTIL LOGGED-IN
-              PERFORM SHOW-MAIN
-              PERFORM READ-MAIN
-              EVALUATE TRUE
-                 WHEN MAIN-SEL = 1
-                    PERFORM LOGIN-FLOW
-                 WHEN MAIN-SEL = 2
-                    PERFORM REGISTER-FLOW
-                 WHEN OTHER
-                    MOVE "Invalid option. Choose 1 or 2." TO LINE-MSG
-                    PERFORM SAY
-              END-EVALUATE
+           PERFORM UNTIL 1 = 2
+              PERFORM UNTIL LOGGED-IN
+                 PERFORM SHOW-MAIN
+                 PERFORM READ-MAIN
+                 EVALUATE TRUE
+                    WHEN MAIN-SEL = 1
+                       PERFORM LOGIN-FLOW
+                    WHEN MAIN-SEL = 2
+                       PERFORM REGISTER-FLOW
+                    WHEN MAIN-SEL = 3
+                       PERFORM FORGOT-PASSWORD-FLOW
+                    WHEN OTHER
+                       MOVE "Invalid option. Choose 1, 2, or 3." TO LINE-MSG
+                       PERFORM SAY
+                 END-EVALUATE
+              END-PERFORM
+
+              PERFORM DASHBOARD
            END-PERFORM
 
-           PERFORM DASHBOARD
            PERFORM SHUTDOWN
            STOP RUN.
 
@@ -211,18 +498,240 @@
               OPEN INPUT ProfileFile
            END-IF
 
+           *> Recover from a run that crashed mid-save: UPSERT-PROFILE
+           *> only ever replaces ProfileFile by renaming a fully-written
+           *> staging copy over it, so ProfileFile itself is never left
+           *> half-written. A leftover staging file just means the swap
+           *> never happened; the live file is still good, so discard it.
+           OPEN INPUT NewProfileFile
+           IF FS-NEW NOT = "35"
+              CLOSE NewProfileFile
+              CALL "CBL_DELETE_FILE" USING PROFILE-NEW-PATH
+              MOVE "Recovered from an interrupted profile save." TO LINE-MSG
+              PERFORM SAY
+           END-IF
+           MOVE SPACES TO FS-NEW
+
+           *> Same recovery, for a run that crashed mid-REWRITE-ACCOUNTS-FILE:
+           *> the swap never happened, so AcctFile is still the good
+           *> copy and the stale staging file is just discarded.
+           OPEN INPUT NewAcctFile
+           IF FS-NEWACCT NOT = "35"
+              CLOSE NewAcctFile
+              CALL "CBL_DELETE_FILE" USING ACCT-NEW-PATH
+              MOVE "Recovered from an interrupted password save." TO LINE-MSG
+              PERFORM SAY
+           END-IF
+           MOVE SPACES TO FS-NEWACCT
+
+           OPEN INPUT  SkillsFile
+           IF FS-SKILLS = "35"
+              PERFORM SEED-SKILLS
+              MOVE SPACES TO FS-SKILLS
+              OPEN INPUT SkillsFile
+           END-IF
+
+           OPEN INPUT  SkillCompFile
+           IF FS-SKILLCOMP = "35"
+              OPEN OUTPUT SkillCompFile
+              CLOSE SkillCompFile
+              MOVE SPACES TO FS-SKILLCOMP
+              OPEN INPUT SkillCompFile
+           END-IF
+
+           OPEN INPUT  ConnectionsFile
+           IF FS-CONN = "35"
+              OPEN OUTPUT ConnectionsFile
+              CLOSE ConnectionsFile
+              MOVE SPACES TO FS-CONN
+              OPEN INPUT ConnectionsFile
+           END-IF
+
+           OPEN INPUT  JobsFile
+           IF FS-JOBS = "35"
+              PERFORM SEED-JOBS
+              MOVE SPACES TO FS-JOBS
+              OPEN INPUT JobsFile
+           END-IF
+
+           OPEN INPUT  JobAppFile
+           IF FS-JOBAPP = "35"
+              OPEN OUTPUT JobAppFile
+              CLOSE JobAppFile
+              MOVE SPACES TO FS-JOBAPP
+              OPEN INPUT JobAppFile
+           END-IF
+
+           OPEN INPUT  SchoolsFile
+           IF FS-SCHOOLS = "35"
+              PERFORM SEED-SCHOOLS
+              MOVE SPACES TO FS-SCHOOLS
+              OPEN INPUT SchoolsFile
+           END-IF
+
+           OPEN INPUT  MajorsFile
+           IF FS-MAJORS = "35"
+              PERFORM SEED-MAJORS
+              MOVE SPACES TO FS-MAJORS
+              OPEN INPUT MajorsFile
+           END-IF
+
            OPEN INPUT  InFile
            IF FS-IN = "35"
-              MOVE "ERROR: Missing input file: data/InCollege-Input.txt" TO LINE-MSG
+              SET INFILE-MISSING TO TRUE
+              MOVE "No InCollege-Input.txt found - switching to interactive mode."
+                 TO LINE-MSG
               PERFORM SAY
-              PERFORM HALT-PROGRAM
            END-IF
            .
 
+       *> One-time seed of the skills catalog offered by InCollege.
+       SEED-SKILLS.
+           OPEN OUTPUT SkillsFile
+           MOVE "Excel Basics" TO SK-NAME
+           MOVE "Productivity" TO SK-CATEGORY
+           MOVE "Formulas, tables, and charts for everyday analysis." TO SK-DESC
+           WRITE SKILL-REC
+
+           MOVE "Resume Writing" TO SK-NAME
+           MOVE "Career" TO SK-CATEGORY
+           MOVE "Build a resume that passes applicant tracking systems." TO SK-DESC
+           WRITE SKILL-REC
+
+           MOVE "Interviewing" TO SK-NAME
+           MOVE "Career" TO SK-CATEGORY
+           MOVE "Practice answering behavioral and technical questions." TO SK-DESC
+           WRITE SKILL-REC
+
+           MOVE "Public Speaking" TO SK-NAME
+           MOVE "Communication" TO SK-CATEGORY
+           MOVE "Structure and deliver a confident short presentation." TO SK-DESC
+           WRITE SKILL-REC
+
+           MOVE "Intro to SQL" TO SK-NAME
+           MOVE "Technical" TO SK-CATEGORY
+           MOVE "Query, join, and filter relational data." TO SK-DESC
+           WRITE SKILL-REC
+           CLOSE SkillsFile
+           .
+
+       *> One-time seed of the job postings offered by InCollege.
+       *> JB-SCHOOL/JB-MAJOR are left blank on postings meant for every
+       *> student; the ones below that target a school or major use the
+       *> exact spelling SEED-SCHOOLS/SEED-MAJORS seeded so CHECK-SCHOOL/
+       *> CHECK-MAJOR and the JOB-MENU filter match them consistently.
+       SEED-JOBS.
+           OPEN OUTPUT JobsFile
+           MOVE "Marketing Intern" TO JB-TITLE
+           MOVE "Brightline Media" TO JB-COMPANY
+           MOVE "Remote" TO JB-LOCATION
+           MOVE "Assist with social campaigns and analytics reporting." TO JB-DESC
+           MOVE SPACES TO JB-SCHOOL
+           MOVE SPACES TO JB-MAJOR
+           MOVE "20260601" TO JB-POSTED
+           WRITE JOB-REC
+
+           MOVE "Junior Software Engineer" TO JB-TITLE
+           MOVE "Ridgeview Systems" TO JB-COMPANY
+           MOVE "Austin, TX" TO JB-LOCATION
+           MOVE "Build and test features on a small backend team." TO JB-DESC
+           MOVE SPACES TO JB-SCHOOL
+           MOVE "Computer Science" TO JB-MAJOR
+           MOVE "20260603" TO JB-POSTED
+           WRITE JOB-REC
+
+           MOVE "Campus Ambassador" TO JB-TITLE
+           MOVE "InCollege" TO JB-COMPANY
+           MOVE "Remote" TO JB-LOCATION
+           MOVE "Represent InCollege at events on your own campus." TO JB-DESC
+           MOVE SPACES TO JB-SCHOOL
+           MOVE SPACES TO JB-MAJOR
+           MOVE "20260605" TO JB-POSTED
+           WRITE JOB-REC
+
+           MOVE "Data Entry Clerk" TO JB-TITLE
+           MOVE "Harbor Logistics" TO JB-COMPANY
+           MOVE "Chicago, IL" TO JB-LOCATION
+           MOVE "Keep shipment records accurate and up to date." TO JB-DESC
+           MOVE SPACES TO JB-SCHOOL
+           MOVE SPACES TO JB-MAJOR
+           MOVE "20260608" TO JB-POSTED
+           WRITE JOB-REC
+
+           MOVE "Teaching Assistant" TO JB-TITLE
+           MOVE "Westfield Community College" TO JB-COMPANY
+           MOVE "Westfield, NJ" TO JB-LOCATION
+           MOVE "Hold office hours and grade assignments for Intro CS." TO JB-DESC
+           MOVE SPACES TO JB-SCHOOL
+           MOVE "Computer Science" TO JB-MAJOR
+           MOVE "20260610" TO JB-POSTED
+           WRITE JOB-REC
+
+           MOVE "Georgia Tech Research Aide" TO JB-TITLE
+           MOVE "Georgia Inst. of Technology" TO JB-COMPANY
+           MOVE "Atlanta, GA" TO JB-LOCATION
+           MOVE "Support a campus lab with data collection and write-ups." TO JB-DESC
+           MOVE "Georgia Inst. of Technology" TO JB-SCHOOL
+           MOVE SPACES TO JB-MAJOR
+           MOVE "20260612" TO JB-POSTED
+           WRITE JOB-REC
+           CLOSE JobsFile
+           .
+
+       *> One-time seed of the recognized-school reference list.
+       SEED-SCHOOLS.
+           OPEN OUTPUT SchoolsFile
+           MOVE "Boston University" TO SCH-NAME WRITE SCHOOL-REC
+           MOVE "University of Michigan" TO SCH-NAME WRITE SCHOOL-REC
+           MOVE "University of Texas at Austin" TO SCH-NAME WRITE SCHOOL-REC
+           MOVE "Ohio State University" TO SCH-NAME WRITE SCHOOL-REC
+           MOVE "Arizona State University" TO SCH-NAME WRITE SCHOOL-REC
+           MOVE "University of Florida" TO SCH-NAME WRITE SCHOOL-REC
+           MOVE "Penn State University" TO SCH-NAME WRITE SCHOOL-REC
+           MOVE "University of Washington" TO SCH-NAME WRITE SCHOOL-REC
+           MOVE "Georgia Inst. of Technology" TO SCH-NAME WRITE SCHOOL-REC
+           MOVE "University of Illinois (UIUC)" TO SCH-NAME WRITE SCHOOL-REC
+           MOVE "Rutgers University" TO SCH-NAME WRITE SCHOOL-REC
+           MOVE "Westfield Community College" TO SCH-NAME WRITE SCHOOL-REC
+           MOVE "Other" TO SCH-NAME WRITE SCHOOL-REC
+           CLOSE SchoolsFile
+           .
+
+       *> One-time seed of the recognized-major reference list.
+       SEED-MAJORS.
+           OPEN OUTPUT MajorsFile
+           MOVE "Computer Science" TO MJR-NAME WRITE MAJOR-REC
+           MOVE "Business Administration" TO MJR-NAME WRITE MAJOR-REC
+           MOVE "Mechanical Engineering" TO MJR-NAME WRITE MAJOR-REC
+           MOVE "Electrical Engineering" TO MJR-NAME WRITE MAJOR-REC
+           MOVE "Civil Engineering" TO MJR-NAME WRITE MAJOR-REC
+           MOVE "Nursing" TO MJR-NAME WRITE MAJOR-REC
+           MOVE "Psychology" TO MJR-NAME WRITE MAJOR-REC
+           MOVE "Biology" TO MJR-NAME WRITE MAJOR-REC
+           MOVE "Economics" TO MJR-NAME WRITE MAJOR-REC
+           MOVE "English" TO MJR-NAME WRITE MAJOR-REC
+           MOVE "Marketing" TO MJR-NAME WRITE MAJOR-REC
+           MOVE "Accounting" TO MJR-NAME WRITE MAJOR-REC
+           MOVE "Political Science" TO MJR-NAME WRITE MAJOR-REC
+           MOVE "Finance" TO MJR-NAME WRITE MAJOR-REC
+           MOVE "Communications" TO MJR-NAME WRITE MAJOR-REC
+           MOVE "Other" TO MJR-NAME WRITE MAJOR-REC
+           CLOSE MajorsFile
+           .
+
        SHUTDOWN.
            CLOSE AcctFile
+           CLOSE NewAcctFile
            CLOSE ProfileFile
            CLOSE TempProfileFile
+           CLOSE NewProfileFile
+           CLOSE SkillsFile
+           CLOSE SkillCompFile
+           CLOSE ConnectionsFile
+           CLOSE JobsFile
+           CLOSE JobAppFile
+           CLOSE SchoolsFile
+           CLOSE MajorsFile
            CLOSE InFile
            CLOSE OutFile
            .
@@ -230,7 +739,30 @@
        *> ---------------- Utilities ----------------
        SAY.
            DISPLAY LINE-MSG
-           MOVE LINE-MSG TO OUT-REC
+           PERFORM WRITE-AUDIT-LINE
+           .
+
+       *> Stamps every OutFile line with a timestamp and the
+       *> logged-in username (or SYSTEM before login) so the output
+       *> transcript doubles as an audit trail.
+       WRITE-AUDIT-LINE.
+           MOVE FUNCTION CURRENT-DATE TO AUD-NOW
+           IF FUNCTION TRIM(CURRENT-USER) = SPACES
+              MOVE "SYSTEM" TO AUD-USER-DISP
+           ELSE
+              MOVE CURRENT-USER TO AUD-USER-DISP
+           END-IF
+           MOVE SPACES TO OUT-REC
+           STRING "[" DELIMITED BY SIZE
+                  AUD-NOW(1:8) DELIMITED BY SIZE
+                  "-" DELIMITED BY SIZE
+                  AUD-NOW(9:6) DELIMITED BY SIZE
+                  "] [" DELIMITED BY SIZE
+                  FUNCTION TRIM(AUD-USER-DISP) DELIMITED BY SIZE
+                  "] " DELIMITED BY SIZE
+                  FUNCTION TRIM(LINE-MSG) DELIMITED BY SIZE
+                  INTO OUT-REC
+           END-STRING
            WRITE OUT-REC
            .
 
@@ -247,20 +779,37 @@
            .
 
        READ-NEXT.
+           IF INFILE-MISSING
+              ACCEPT LAST-LINE FROM CONSOLE
+              EXIT PARAGRAPH
+           END-IF
+
            IF IN-AT-EOF
+              SET HALT-NORMAL-EOF TO TRUE
               PERFORM HALT-PROGRAM
            END-IF
            READ InFile
               AT END
                  SET IN-AT-EOF TO TRUE
+                 SET HALT-NORMAL-EOF TO TRUE
                  PERFORM HALT-PROGRAM
               NOT AT END
                  MOVE FUNCTION TRIM(IN-REC) TO LAST-LINE
            END-READ
            .
 
+       *> Ends the run, printing a reason that depends on how we got
+       *> here (HALT-REASON-CODE) so the audit trail shows whether this
+       *> was a normal end-of-input stop or the step-limit guard.
        HALT-PROGRAM.
-           MOVE "--- END_OF_PROGRAM_EXECUTION ---" TO LINE-MSG
+           EVALUATE TRUE
+              WHEN HALT-MAX-ITERATIONS
+                 MOVE "--- END_OF_PROGRAM_EXECUTION (reason: session step limit reached) ---"
+                    TO LINE-MSG
+              WHEN OTHER
+                 MOVE "--- END_OF_PROGRAM_EXECUTION (reason: end of input) ---"
+                    TO LINE-MSG
+           END-EVALUATE
            PERFORM SAY
            PERFORM SHUTDOWN
            STOP RUN
@@ -279,28 +828,149 @@
               END-READ
               IF AR-USER NOT = SPACES
                  ADD 1 TO ACCT-COUNT
-                 IF ACCT-COUNT <= 5
+                 IF ACCT-COUNT <= MAX-ACCOUNTS
                     MOVE AR-USER TO T-USER(ACCT-COUNT)
-                    MOVE AR-PASS TO T-PASS(ACCT-COUNT)
+                    MOVE AR-SALT TO T-SALT(ACCT-COUNT)
+                    MOVE AR-HASH TO T-HASH(ACCT-COUNT)
                  END-IF
               END-IF
            END-PERFORM
            .
 
+       LOAD-SKILLS.
+           MOVE 0 TO SKILL-COUNT
+           PERFORM UNTIL 1 = 2
+              READ SkillsFile
+                 AT END EXIT PERFORM
+              END-READ
+              IF SK-NAME NOT = SPACES AND SKILL-COUNT < MAX-SKILLS
+                 ADD 1 TO SKILL-COUNT
+                 MOVE SK-NAME     TO SKL-NAME(SKILL-COUNT)
+                 MOVE SK-CATEGORY TO SKL-CATEGORY(SKILL-COUNT)
+                 MOVE SK-DESC     TO SKL-DESC(SKILL-COUNT)
+              END-IF
+           END-PERFORM
+           CLOSE SkillsFile
+           OPEN INPUT SkillsFile
+           .
+
+       LOAD-CONNECTIONS.
+           MOVE 0 TO CONN-COUNT
+           PERFORM UNTIL 1 = 2
+              READ ConnectionsFile
+                 AT END EXIT PERFORM
+              END-READ
+              IF CN-A NOT = SPACES AND CONN-COUNT < MAX-CONNECTIONS
+                 ADD 1 TO CONN-COUNT
+                 MOVE CN-A      TO CT-A(CONN-COUNT)
+                 MOVE CN-B      TO CT-B(CONN-COUNT)
+                 MOVE CN-STATUS TO CT-ST(CONN-COUNT)
+              END-IF
+           END-PERFORM
+           CLOSE ConnectionsFile
+           OPEN INPUT ConnectionsFile
+           .
+
+       LOAD-JOBS.
+           MOVE 0 TO JOB-COUNT
+           PERFORM UNTIL 1 = 2
+              READ JobsFile
+                 AT END EXIT PERFORM
+              END-READ
+              IF JB-TITLE NOT = SPACES AND JOB-COUNT < MAX-JOBS
+                 ADD 1 TO JOB-COUNT
+                 MOVE JB-TITLE    TO JT-TITLE(JOB-COUNT)
+                 MOVE JB-COMPANY  TO JT-COMPANY(JOB-COUNT)
+                 MOVE JB-LOCATION TO JT-LOCATION(JOB-COUNT)
+                 MOVE JB-DESC     TO JT-DESC(JOB-COUNT)
+                 MOVE JB-SCHOOL   TO JT-SCHOOL(JOB-COUNT)
+                 MOVE JB-MAJOR    TO JT-MAJOR(JOB-COUNT)
+                 MOVE JB-POSTED   TO JT-POSTED(JOB-COUNT)
+              END-IF
+           END-PERFORM
+           CLOSE JobsFile
+           OPEN INPUT JobsFile
+           .
+
+       LOAD-SCHOOLS.
+           MOVE 0 TO REF-SCHOOL-COUNT
+           PERFORM UNTIL 1 = 2
+              READ SchoolsFile
+                 AT END EXIT PERFORM
+              END-READ
+              IF SCH-NAME NOT = SPACES AND REF-SCHOOL-COUNT < MAX-REF-SCHOOLS
+                 ADD 1 TO REF-SCHOOL-COUNT
+                 MOVE SCH-NAME TO REF-SCHOOL-SLOT(REF-SCHOOL-COUNT)
+              END-IF
+           END-PERFORM
+           CLOSE SchoolsFile
+           OPEN INPUT SchoolsFile
+           .
+
+       LOAD-MAJORS.
+           MOVE 0 TO REF-MAJOR-COUNT
+           PERFORM UNTIL 1 = 2
+              READ MajorsFile
+                 AT END EXIT PERFORM
+              END-READ
+              IF MJR-NAME NOT = SPACES AND REF-MAJOR-COUNT < MAX-REF-MAJORS
+                 ADD 1 TO REF-MAJOR-COUNT
+                 MOVE MJR-NAME TO REF-MAJOR-SLOT(REF-MAJOR-COUNT)
+              END-IF
+           END-PERFORM
+           CLOSE MajorsFile
+           OPEN INPUT MajorsFile
+           .
+
        APPEND-ACCOUNT.
            CLOSE AcctFile
            OPEN EXTEND AcctFile
            MOVE T-USER(ACCT-COUNT) TO AR-USER
-           MOVE T-PASS(ACCT-COUNT) TO AR-PASS
+           MOVE T-SALT(ACCT-COUNT) TO AR-SALT
+           MOVE T-HASH(ACCT-COUNT) TO AR-HASH
            WRITE ACCT-REC
            CLOSE AcctFile
            OPEN INPUT AcctFile
            .
 
+       *> ---------------- Password hashing ----------------
+       *> Draws the salt from the runtime's pseudo-random generator
+       *> rather than the clock, so two accounts created in the same
+       *> instant (or the same run) get unrelated salts instead of
+       *> values that are just one apart. The first call seeds the
+       *> generator from the current timestamp so different runs don't
+       *> replay the same sequence; later calls in the same run keep
+       *> drawing from it.
+       NEW-SALT.
+           IF HP-RANDOM-SEEDED = 0
+              MOVE FUNCTION CURRENT-DATE TO HP-NOW
+              COMPUTE HP-SALT =
+                 FUNCTION MOD(FUNCTION RANDOM(FUNCTION NUMVAL(HP-NOW(9:8)))
+                    * 100000000, 99999999) + 1
+              MOVE 1 TO HP-RANDOM-SEEDED
+           ELSE
+              COMPUTE HP-SALT =
+                 FUNCTION MOD(FUNCTION RANDOM * 100000000, 99999999) + 1
+           END-IF
+           .
+
+       HASH-PASSWORD.
+           *> expects HP-PASSWORD and HP-SALT set; returns HP-HASH
+           MOVE HP-SALT TO HP-ACC
+           PERFORM VARYING HP-I FROM 1 BY 1
+              UNTIL HP-I > FUNCTION LENGTH(FUNCTION TRIM(HP-PASSWORD))
+              MOVE FUNCTION ORD(HP-PASSWORD(HP-I:1)) TO HP-CHAR-VAL
+              COMPUTE HP-ACC =
+                 FUNCTION MOD((HP-ACC * 31) + HP-CHAR-VAL, 999999999999999999)
+           END-PERFORM
+           MOVE HP-ACC TO HP-HASH
+           .
+
        *> ---------------- Menus ----------------
        SHOW-MAIN.
            MOVE "1. Log In"             TO LINE-MSG PERFORM SAY
            MOVE "2. Create New Account" TO LINE-MSG PERFORM SAY
+           MOVE "3. Forgot Password"    TO LINE-MSG PERFORM SAY
            MOVE "Enter your choice:"    TO LINE-MSG PERFORM SAY
            .
 
@@ -311,12 +981,24 @@
            .
 
        DASHBOARD.
-           PERFORM UNTIL 1 = 2
-              MOVE "1. Create/Edit My Profile" TO LINE-MSG PERFORM SAY
-              MOVE "2. View My Profile"        TO LINE-MSG PERFORM SAY
-              MOVE "3. Search for User"        TO LINE-MSG PERFORM SAY
-              MOVE "4. Learn a New Skill"      TO LINE-MSG PERFORM SAY
-              MOVE "Enter your choice:"        TO LINE-MSG PERFORM SAY
+           MOVE 0 TO DASH-STEP-COUNT
+           PERFORM UNTIL NOT-LOGGED
+              ADD 1 TO DASH-STEP-COUNT
+              IF DASH-STEP-COUNT > MAX-DASH-STEPS
+                 SET HALT-MAX-ITERATIONS TO TRUE
+                 PERFORM HALT-PROGRAM
+              END-IF
+
+              MOVE "1. Create/Edit My Profile"   TO LINE-MSG PERFORM SAY
+              MOVE "2. View My Profile"          TO LINE-MSG PERFORM SAY
+              MOVE "3. Search for User"          TO LINE-MSG PERFORM SAY
+              MOVE "4. Learn a New Skill"        TO LINE-MSG PERFORM SAY
+              MOVE "5. Find Someone You Know"    TO LINE-MSG PERFORM SAY
+              MOVE "6. Search for a Job"         TO LINE-MSG PERFORM SAY
+              MOVE "7. Delete My Profile"        TO LINE-MSG PERFORM SAY
+              MOVE "8. Change Password"          TO LINE-MSG PERFORM SAY
+              MOVE "9. Log Out"                  TO LINE-MSG PERFORM SAY
+              MOVE "Enter your choice:"          TO LINE-MSG PERFORM SAY
 
               PERFORM READ-NEXT
 
@@ -329,14 +1011,25 @@
                  EVALUATE TRUE
                     WHEN NAV-SEL = 1  PERFORM CREATE-EDIT-FLOW
                     WHEN NAV-SEL = 2  PERFORM VIEW-PROFILE
-                    WHEN NAV-SEL = 3  MOVE "(Search coming soon)" TO LINE-MSG PERFORM SAY
+                    WHEN NAV-SEL = 3  PERFORM SEARCH-USER
                     WHEN NAV-SEL = 4  PERFORM SKILL-MENU
-                    WHEN OTHER        MOVE "Please pick 1, 2, 3, or 4." TO LINE-MSG PERFORM SAY
+                    WHEN NAV-SEL = 5  PERFORM FIND-CONNECTIONS
+                    WHEN NAV-SEL = 6  PERFORM JOB-MENU
+                    WHEN NAV-SEL = 7  PERFORM DELETE-PROFILE-FLOW
+                    WHEN NAV-SEL = 8  PERFORM CHANGE-PASSWORD-FLOW
+                    WHEN NAV-SEL = 9  PERFORM LOGOUT-FLOW
+                    WHEN OTHER        MOVE "Please pick 1-9." TO LINE-MSG PERFORM SAY
                  END-EVALUATE
               END-IF
            END-PERFORM
            .
 
+       LOGOUT-FLOW.
+           MOVE "You have been logged out." TO LINE-MSG PERFORM SAY
+           MOVE SPACES TO CURRENT-USER
+           SET NOT-LOGGED TO TRUE
+           .
+
        SAY-HELLO.
            MOVE SPACES TO LINE-MSG
            STRING
@@ -350,8 +1043,8 @@
 
        *> ---------------- Registration / Login ----------------
        REGISTER-FLOW.
-           IF ACCT-COUNT >= 5
-              MOVE "Account limit reached (5). Please try later." TO LINE-MSG
+           IF ACCT-COUNT >= MAX-ACCOUNTS
+              MOVE "Account limit reached. Please try later." TO LINE-MSG
               PERFORM SAY
               EXIT PARAGRAPH
            END-IF
@@ -392,7 +1085,11 @@
 
            ADD 1 TO ACCT-COUNT
            MOVE FUNCTION TRIM(U-IN) TO T-USER(ACCT-COUNT)
-           MOVE FUNCTION TRIM(P-IN) TO T-PASS(ACCT-COUNT)
+           PERFORM NEW-SALT
+           MOVE FUNCTION TRIM(P-IN) TO HP-PASSWORD
+           PERFORM HASH-PASSWORD
+           MOVE HP-SALT TO T-SALT(ACCT-COUNT)
+           MOVE HP-HASH TO T-HASH(ACCT-COUNT)
            PERFORM APPEND-ACCOUNT
 
            MOVE "Account created! You can log in now." TO LINE-MSG
@@ -447,16 +1144,235 @@
        VERIFY-CREDS.
            MOVE 0 TO LOGIN-OK
            MOVE FUNCTION TRIM(U-IN) TO U-NORM
-           MOVE FUNCTION TRIM(P-IN) TO P-NORM
            PERFORM UCASE-TRIM-USER
 
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > ACCT-COUNT
               IF FUNCTION UPPER-CASE(FUNCTION TRIM(T-USER(I))) = U-NORM
-                 AND FUNCTION TRIM(T-PASS(I)) = P-NORM
-                 MOVE 1 TO LOGIN-OK
+                 MOVE T-SALT(I)            TO HP-SALT
+                 MOVE FUNCTION TRIM(P-IN)  TO HP-PASSWORD
+                 PERFORM HASH-PASSWORD
+                 IF HP-HASH = T-HASH(I)
+                    MOVE 1 TO LOGIN-OK
+                 END-IF
+                 EXIT PERFORM
+              END-IF
+           END-PERFORM
+           .
+
+       *> Re-checks CURRENT-USER's password for Change Password. Sets
+       *> PROFILE-FOUND (account located) and PW-VERIFY-OK (password
+       *> matched) and FP-ACCT-IDX (the matching row) -- deliberately
+       *> does not touch LOGIN-OK/LOGGED-IN, since this runs while the
+       *> caller is already logged in and a wrong re-entry must not
+       *> look like a logout.
+       VERIFY-CURRENT-PASSWORD.
+           MOVE 0 TO PW-VERIFY-OK
+           MOVE 0 TO PROFILE-FOUND
+           MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(CURRENT-USER)) TO U-NORM
+
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > ACCT-COUNT
+              IF FUNCTION UPPER-CASE(FUNCTION TRIM(T-USER(I))) = U-NORM
+                 MOVE 1 TO PROFILE-FOUND
+                 MOVE I TO FP-ACCT-IDX
+                 MOVE T-SALT(I)            TO HP-SALT
+                 MOVE FUNCTION TRIM(P-IN)  TO HP-PASSWORD
+                 PERFORM HASH-PASSWORD
+                 IF HP-HASH = T-HASH(I)
+                    MOVE 1 TO PW-VERIFY-OK
+                 END-IF
+                 EXIT PERFORM
+              END-IF
+           END-PERFORM
+           .
+
+       *> Lets a student reset a forgotten password by proving they
+       *> own the account's profile (first name, last name, and
+       *> graduation year must match what is on file) instead of the
+       *> old password, then writes a freshly salted/hashed password.
+       FORGOT-PASSWORD-FLOW.
+           MOVE "Please enter your username:" TO LINE-MSG PERFORM SAY
+           PERFORM READ-NEXT
+           MOVE LAST-LINE TO U-IN
+           MOVE FUNCTION TRIM(U-IN) TO U-NORM
+           PERFORM UCASE-TRIM-USER
+
+           MOVE 0 TO PROFILE-FOUND
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > ACCT-COUNT
+              IF FUNCTION UPPER-CASE(FUNCTION TRIM(T-USER(I))) = U-NORM
+                 MOVE 1 TO PROFILE-FOUND
+                 MOVE I TO FP-ACCT-IDX
+                 EXIT PERFORM
+              END-IF
+           END-PERFORM
+           IF PROFILE-FOUND = 0
+              MOVE "No account with that username exists." TO LINE-MSG PERFORM SAY
+              EXIT PARAGRAPH
+           END-IF
+
+           PERFORM LOOKUP-PROFILE-FOR-RESET
+           IF PROFILE-FOUND = 0
+              MOVE "No profile on file to verify your identity. Contact support."
+                 TO LINE-MSG
+              PERFORM SAY
+              EXIT PARAGRAPH
+           END-IF
+
+           MOVE "To verify it's you, enter the first name on your profile:"
+              TO LINE-MSG
+           PERFORM SAY
+           PERFORM READ-NEXT
+           MOVE FUNCTION TRIM(LAST-LINE) TO P-IN
+
+           MOVE 0 TO FP-IDENT-OK
+           IF FUNCTION UPPER-CASE(FUNCTION TRIM(P-IN))
+              = FUNCTION UPPER-CASE(FUNCTION TRIM(FP-FNAME))
+              MOVE "Enter the last name on your profile:" TO LINE-MSG
+              PERFORM SAY
+              PERFORM READ-NEXT
+              MOVE FUNCTION TRIM(LAST-LINE) TO P-IN
+              IF FUNCTION UPPER-CASE(FUNCTION TRIM(P-IN))
+                 = FUNCTION UPPER-CASE(FUNCTION TRIM(FP-LNAME))
+                 MOVE "Enter your graduation year on file (YYYY):" TO LINE-MSG
+                 PERFORM SAY
+                 PERFORM READ-NEXT
+                 MOVE FUNCTION TRIM(LAST-LINE) TO P-IN
+                 IF FUNCTION TRIM(P-IN) = FUNCTION TRIM(FP-GRADYR)
+                    MOVE 1 TO FP-IDENT-OK
+                 END-IF
+              END-IF
+           END-IF
+
+           IF FP-IDENT-OK = 0
+              MOVE "Those details do not match our records." TO LINE-MSG
+              PERFORM SAY
+              EXIT PARAGRAPH
+           END-IF
+
+           MOVE "Identity verified. Enter your new password:" TO LINE-MSG
+           PERFORM SAY
+           PERFORM READ-NEXT
+           MOVE LAST-LINE TO P-IN
+
+           PERFORM CHECK-PASSWORD
+           IF PW-VALID = 0
+              MOVE "Password does not meet complexity rules." TO LINE-MSG
+              PERFORM SAY
+              EXIT PARAGRAPH
+           END-IF
+
+           PERFORM NEW-SALT
+           MOVE FUNCTION TRIM(P-IN) TO HP-PASSWORD
+           PERFORM HASH-PASSWORD
+           MOVE HP-SALT TO T-SALT(FP-ACCT-IDX)
+           MOVE HP-HASH TO T-HASH(FP-ACCT-IDX)
+           PERFORM REWRITE-ACCOUNTS-FILE
+
+           MOVE "Your password has been reset. You can log in now." TO LINE-MSG
+           PERFORM SAY
+           .
+
+       *> Loads FP-FNAME/FP-LNAME/FP-GRADYR from the profile matching
+       *> U-IN, setting PROFILE-FOUND. Used by FORGOT-PASSWORD-FLOW.
+       LOOKUP-PROFILE-FOR-RESET.
+           MOVE 0 TO PROFILE-FOUND
+           OPEN INPUT ProfileFile
+           PERFORM UNTIL 1 = 2
+              READ ProfileFile
+                 AT END EXIT PERFORM
+              END-READ
+              IF FUNCTION UPPER-CASE(FUNCTION TRIM(PR-USER))
+                 = FUNCTION UPPER-CASE(FUNCTION TRIM(U-IN))
+                 MOVE 1 TO PROFILE-FOUND
+                 MOVE PR-FNAME  TO FP-FNAME
+                 MOVE PR-LNAME  TO FP-LNAME
+                 MOVE PR-GRADYR TO FP-GRADYR
                  EXIT PERFORM
               END-IF
            END-PERFORM
+           CLOSE ProfileFile
+           .
+
+       *> Loads CU-SCHOOL/CU-MAJOR from CURRENT-USER's profile so
+       *> JOB-MENU can filter out postings aimed at a different school
+       *> or major. Leaves them blank (matches nothing school/major-
+       *> specific) if the student has no profile on file yet.
+       LOOKUP-CURRENT-STUDENT-PROFILE.
+           MOVE SPACES TO CU-SCHOOL
+           MOVE SPACES TO CU-MAJOR
+           OPEN INPUT ProfileFile
+           PERFORM UNTIL 1 = 2
+              READ ProfileFile
+                 AT END EXIT PERFORM
+              END-READ
+              IF FUNCTION UPPER-CASE(FUNCTION TRIM(PR-USER))
+                 = FUNCTION UPPER-CASE(FUNCTION TRIM(CURRENT-USER))
+                 MOVE PR-SCHOOL TO CU-SCHOOL
+                 MOVE PR-MAJOR  TO CU-MAJOR
+                 EXIT PERFORM
+              END-IF
+           END-PERFORM
+           CLOSE ProfileFile
+           .
+
+       *> AcctFile has no REWRITE under LINE SEQUENTIAL, so a password
+       *> change rebuilds the whole file from ACCT-TABLE. This is the
+       *> one file every login depends on, so it gets the same
+       *> crash-safe treatment as ProfileFile: build the full
+       *> replacement in NewAcctFile and swap it into place with a
+       *> single rename, instead of truncating AcctFile in place. A
+       *> crash at any point up to the rename leaves AcctFile untouched.
+       REWRITE-ACCOUNTS-FILE.
+           OPEN OUTPUT NewAcctFile
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > ACCT-COUNT
+              MOVE T-USER(I) TO NA-USER
+              MOVE T-SALT(I) TO NA-SALT
+              MOVE T-HASH(I) TO NA-HASH
+              WRITE NEWACCT-REC
+           END-PERFORM
+           CLOSE NewAcctFile
+
+           CLOSE AcctFile
+           CALL "CBL_RENAME_FILE" USING ACCT-NEW-PATH ACCT-LIVE-PATH
+           OPEN INPUT AcctFile
+           .
+
+       *> Lets an already-logged-in student change their own password
+       *> after re-proving the current one, reusing the same complexity
+       *> check and salted hash as account creation/reset.
+       CHANGE-PASSWORD-FLOW.
+           MOVE "Enter your current password:" TO LINE-MSG PERFORM SAY
+           PERFORM READ-NEXT
+           MOVE LAST-LINE TO P-IN
+
+           PERFORM VERIFY-CURRENT-PASSWORD
+           IF PROFILE-FOUND = 0
+              MOVE "Could not locate your account record." TO LINE-MSG PERFORM SAY
+              EXIT PARAGRAPH
+           END-IF
+           IF PW-VERIFY-OK = 0
+              MOVE "Current password is incorrect." TO LINE-MSG PERFORM SAY
+              EXIT PARAGRAPH
+           END-IF
+
+           MOVE "Enter your new password:" TO LINE-MSG PERFORM SAY
+           PERFORM READ-NEXT
+           MOVE LAST-LINE TO P-IN
+
+           PERFORM CHECK-PASSWORD
+           IF PW-VALID = 0
+              MOVE "Password does not meet complexity rules." TO LINE-MSG
+              PERFORM SAY
+              EXIT PARAGRAPH
+           END-IF
+
+           PERFORM NEW-SALT
+           MOVE FUNCTION TRIM(P-IN) TO HP-PASSWORD
+           PERFORM HASH-PASSWORD
+           MOVE HP-SALT TO T-SALT(FP-ACCT-IDX)
+           MOVE HP-HASH TO T-HASH(FP-ACCT-IDX)
+           PERFORM REWRITE-ACCOUNTS-FILE
+
+           MOVE "Your password has been changed." TO LINE-MSG PERFORM SAY
            .
 
        *> ---------------- Create/Edit (UPSERT with NEW buffer) ----------------
@@ -485,7 +1401,7 @@
               END-IF
            END-PERFORM
 
-           *> University/College (required)
+           *> University/College (required, must match the reference list)
            MOVE SPACES TO PR-SCHOOL
            PERFORM UNTIL FUNCTION LENGTH(FUNCTION TRIM(PR-SCHOOL)) > 0
               MOVE "Enter University/College Attended:" TO PROMPT-TEXT
@@ -495,8 +1411,9 @@
                  MOVE "This field is required." TO LINE-MSG PERFORM SAY
               END-IF
            END-PERFORM
+           PERFORM CHECK-SCHOOL
 
-           *> Major (required)
+           *> Major (required, must match the reference list)
            MOVE SPACES TO PR-MAJOR
            PERFORM UNTIL FUNCTION LENGTH(FUNCTION TRIM(PR-MAJOR)) > 0
               MOVE "Enter Major:" TO PROMPT-TEXT
@@ -506,6 +1423,7 @@
                  MOVE "This field is required." TO LINE-MSG PERFORM SAY
               END-IF
            END-PERFORM
+           PERFORM CHECK-MAJOR
 
            *> Graduation Year (validated against RAW, not X(4))
            MOVE "Enter Graduation Year (YYYY):" TO PROMPT-TEXT
@@ -522,11 +1440,13 @@
               MOVE SPACES TO PR-ABOUT
            END-IF
 
-           *> Experience entries (up to 3)
-           MOVE SPACES TO PR-EXP-TITLE(1) PR-EXP-TITLE(2) PR-EXP-TITLE(3)
+           *> Experience entries (up to MAX-PROFILE-ENTRIES)
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > MAX-PROFILE-ENTRIES
+              MOVE SPACES TO PR-EXP-TITLE(I)
+           END-PERFORM
            MOVE 0 TO EXPERIENCE-COUNT
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 3
-              MOVE "Add Experience (optional, max 3 entries. Enter 'DONE' to finish):" TO LINE-MSG
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > MAX-PROFILE-ENTRIES
+              MOVE "Add Experience (optional, max 10 entries. Enter 'DONE' to finish):" TO LINE-MSG
               PERFORM SAY
               PERFORM READ-NEXT
 
@@ -584,11 +1504,13 @@
               ADD 1 TO EXPERIENCE-COUNT
            END-PERFORM
 
-           *> Education entries (up to 3)
-           MOVE SPACES TO PR-EDU-DEGREE(1) PR-EDU-DEGREE(2) PR-EDU-DEGREE(3)
+           *> Education entries (up to MAX-PROFILE-ENTRIES)
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > MAX-PROFILE-ENTRIES
+              MOVE SPACES TO PR-EDU-DEGREE(I)
+           END-PERFORM
            MOVE 0 TO EDUCATION-COUNT
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 3
-              MOVE "Add Education (optional, max 3 entries. Enter 'DONE' to finish):" TO LINE-MSG
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > MAX-PROFILE-ENTRIES
+              MOVE "Add Education (optional, max 10 entries. Enter 'DONE' to finish):" TO LINE-MSG
               PERFORM SAY
               PERFORM READ-NEXT
 
@@ -683,22 +1605,31 @@
            CLOSE ProfileFile
            CLOSE TempProfileFile
 
-           *> Copy temp back to main file (truncate and rewrite)
-           OPEN OUTPUT ProfileFile
-           CLOSE ProfileFile
-           OPEN OUTPUT ProfileFile
+           *> Build the full replacement file in a staging copy.
+           *> ProfileFile itself is never opened for output here, so a
+           *> crash at any point up to this line leaves it untouched.
+           OPEN OUTPUT NewProfileFile
            OPEN INPUT  TempProfileFile
 
            PERFORM UNTIL 1 = 2
               READ TempProfileFile
                  AT END EXIT PERFORM
               END-READ
-              PERFORM MOVE-TP-TO-PR
-              WRITE PROFILE-REC
+              PERFORM MOVE-TP-TO-SW
+              WRITE SWAP-REC
            END-PERFORM
 
            CLOSE TempProfileFile
-           CLOSE ProfileFile
+           CLOSE NewProfileFile
+
+           *> The staging copy is complete and closed -- swap it into
+           *> place with a single rename instead of truncating and
+           *> rewriting ProfileFile in place. If the program is killed
+           *> before this call, ProfileFile is still the old, intact
+           *> copy and BOOT's recovery check discards the stale staging
+           *> file on the next run.
+           CALL "CBL_RENAME_FILE" USING PROFILE-NEW-PATH PROFILE-LIVE-PATH
+
            OPEN INPUT ProfileFile
            .
 
@@ -711,7 +1642,7 @@
            MOVE PR-MAJOR  TO NP-MAJOR
            MOVE PR-GRADYR TO NP-GRADYR
            MOVE PR-ABOUT  TO NP-ABOUT
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 3
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > MAX-PROFILE-ENTRIES
               MOVE PR-EXP-TITLE(I)   TO NP-EXP-TITLE(I)
               MOVE PR-EXP-COMPANY(I) TO NP-EXP-COMPANY(I)
               MOVE PR-EXP-DATES(I)   TO NP-EXP-DATES(I)
@@ -730,7 +1661,7 @@
            MOVE NP-MAJOR  TO TP-MAJOR
            MOVE NP-GRADYR TO TP-GRADYR
            MOVE NP-ABOUT  TO TP-ABOUT
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 3
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > MAX-PROFILE-ENTRIES
               MOVE NP-EXP-TITLE(I)   TO TP-EXP-TITLE(I)
               MOVE NP-EXP-COMPANY(I) TO TP-EXP-COMPANY(I)
               MOVE NP-EXP-DATES(I)   TO TP-EXP-DATES(I)
@@ -749,7 +1680,7 @@
            MOVE PR-MAJOR  TO TP-MAJOR
            MOVE PR-GRADYR TO TP-GRADYR
            MOVE PR-ABOUT  TO TP-ABOUT
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 3
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > MAX-PROFILE-ENTRIES
               MOVE PR-EXP-TITLE(I)   TO TP-EXP-TITLE(I)
               MOVE PR-EXP-COMPANY(I) TO TP-EXP-COMPANY(I)
               MOVE PR-EXP-DATES(I)   TO TP-EXP-DATES(I)
@@ -760,25 +1691,97 @@
            END-PERFORM
            .
 
-       MOVE-TP-TO-PR.
-           MOVE TP-USER   TO PR-USER
-           MOVE TP-FNAME  TO PR-FNAME
-           MOVE TP-LNAME  TO PR-LNAME
-           MOVE TP-SCHOOL TO PR-SCHOOL
-           MOVE TP-MAJOR  TO PR-MAJOR
-           MOVE TP-GRADYR TO PR-GRADYR
-           MOVE TP-ABOUT  TO PR-ABOUT
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 3
-              MOVE TP-EXP-TITLE(I)   TO PR-EXP-TITLE(I)
-              MOVE TP-EXP-COMPANY(I) TO PR-EXP-COMPANY(I)
-              MOVE TP-EXP-DATES(I)   TO PR-EXP-DATES(I)
-              MOVE TP-EXP-DESC(I)    TO PR-EXP-DESC(I)
-              MOVE TP-EDU-DEGREE(I)  TO PR-EDU-DEGREE(I)
-              MOVE TP-EDU-SCHOOL(I)  TO PR-EDU-SCHOOL(I)
-              MOVE TP-EDU-YEARS(I)   TO PR-EDU-YEARS(I)
+       MOVE-TP-TO-SW.
+           MOVE TP-USER   TO SW-USER
+           MOVE TP-FNAME  TO SW-FNAME
+           MOVE TP-LNAME  TO SW-LNAME
+           MOVE TP-SCHOOL TO SW-SCHOOL
+           MOVE TP-MAJOR  TO SW-MAJOR
+           MOVE TP-GRADYR TO SW-GRADYR
+           MOVE TP-ABOUT  TO SW-ABOUT
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > MAX-PROFILE-ENTRIES
+              MOVE TP-EXP-TITLE(I)   TO SW-EXP-TITLE(I)
+              MOVE TP-EXP-COMPANY(I) TO SW-EXP-COMPANY(I)
+              MOVE TP-EXP-DATES(I)   TO SW-EXP-DATES(I)
+              MOVE TP-EXP-DESC(I)    TO SW-EXP-DESC(I)
+              MOVE TP-EDU-DEGREE(I)  TO SW-EDU-DEGREE(I)
+              MOVE TP-EDU-SCHOOL(I)  TO SW-EDU-SCHOOL(I)
+              MOVE TP-EDU-YEARS(I)   TO SW-EDU-YEARS(I)
            END-PERFORM
            .
 
+       *> ---------------- Delete My Profile ----------------
+       *> Confirms with the student, then rebuilds ProfileFile through
+       *> the same staged TempProfileFile/NewProfileFile/rename swap
+       *> UPSERT-PROFILE uses, simply leaving the current user's row
+       *> out of the rewritten copy instead of replacing it.
+       DELETE-PROFILE-FLOW.
+           MOVE 0 TO PROFILE-FOUND
+           MOVE "Are you sure you want to delete your profile? (Y/N)"
+              TO LINE-MSG
+           PERFORM SAY
+           PERFORM READ-NEXT
+
+           IF FUNCTION UPPER-CASE(FUNCTION TRIM(LAST-LINE)) = "Y"
+              PERFORM REMOVE-PROFILE-ROW
+              IF PROFILE-FOUND = 1
+                 MOVE "Your profile has been deleted. You can build a new one any time from the Create/Edit Profile option."
+                    TO LINE-MSG
+                 PERFORM SAY
+              ELSE
+                 MOVE "You don't have a profile on file yet." TO LINE-MSG
+                 PERFORM SAY
+              END-IF
+           ELSE
+              MOVE "Delete cancelled. Your profile is unchanged." TO LINE-MSG
+              PERFORM SAY
+           END-IF
+           .
+
+       *> Sets PROFILE-FOUND to 1 if CURRENT-USER had a row that was
+       *> dropped, 0 if no such row existed on file.
+       REMOVE-PROFILE-ROW.
+           CLOSE ProfileFile
+           CLOSE TempProfileFile
+           OPEN INPUT  ProfileFile
+           OPEN OUTPUT TempProfileFile
+
+           PERFORM UNTIL 1 = 2
+              READ ProfileFile
+                 AT END EXIT PERFORM
+              END-READ
+
+              IF FUNCTION UPPER-CASE(FUNCTION TRIM(PR-USER))
+                 = FUNCTION UPPER-CASE(FUNCTION TRIM(CURRENT-USER))
+                 MOVE 1 TO PROFILE-FOUND
+              ELSE
+                 PERFORM MOVE-PR-TO-TP
+                 WRITE TEMP-REC
+              END-IF
+           END-PERFORM
+
+           CLOSE ProfileFile
+           CLOSE TempProfileFile
+
+           OPEN OUTPUT NewProfileFile
+           OPEN INPUT  TempProfileFile
+
+           PERFORM UNTIL 1 = 2
+              READ TempProfileFile
+                 AT END EXIT PERFORM
+              END-READ
+              PERFORM MOVE-TP-TO-SW
+              WRITE SWAP-REC
+           END-PERFORM
+
+           CLOSE TempProfileFile
+           CLOSE NewProfileFile
+
+           CALL "CBL_RENAME_FILE" USING PROFILE-NEW-PATH PROFILE-LIVE-PATH
+
+           OPEN INPUT ProfileFile
+           .
+
        *> ---------------- Validation helpers ----------------
        CHECK-YEAR.
            MOVE 0 TO YEAR-VALID
@@ -808,12 +1811,103 @@
            END-PERFORM
            .
 
+       *> Re-prompts until PR-SCHOOL matches an entry in the school
+       *> reference list (case-insensitive); "Other" is always
+       *> accepted for a school not yet on the list.
+       CHECK-SCHOOL.
+           MOVE 0 TO REF-MATCH-FOUND
+           PERFORM UNTIL REF-MATCH-FOUND = 1
+              PERFORM VARYING I FROM 1 BY 1 UNTIL I > REF-SCHOOL-COUNT
+                 IF FUNCTION UPPER-CASE(FUNCTION TRIM(REF-SCHOOL-SLOT(I)))
+                    = FUNCTION UPPER-CASE(FUNCTION TRIM(PR-SCHOOL))
+                    MOVE 1 TO REF-MATCH-FOUND
+                    *> Canonicalize to the reference list's own spelling
+                    *> so every later exact-match comparison against
+                    *> PR-SCHOOL (job postings, reports) lines up even
+                    *> when the student typed a different case.
+                    MOVE REF-SCHOOL-SLOT(I) TO PR-SCHOOL
+                    EXIT PERFORM
+                 END-IF
+              END-PERFORM
+
+              IF REF-MATCH-FOUND = 0
+                 MOVE "That school is not on our list. Please enter it exactly as shown, or 'Other':"
+                    TO LINE-MSG
+                 PERFORM SAY
+                 PERFORM VARYING I FROM 1 BY 1 UNTIL I > REF-SCHOOL-COUNT
+                    MOVE SPACES TO LINE-MSG
+                    STRING "  " DELIMITED BY SIZE
+                           FUNCTION TRIM(REF-SCHOOL-SLOT(I)) DELIMITED BY SIZE
+                           INTO LINE-MSG
+                    END-STRING
+                    PERFORM SAY
+                 END-PERFORM
+                 MOVE "Enter University/College Attended:" TO PROMPT-TEXT
+                 PERFORM PROMPT-AND-READ
+                 MOVE FUNCTION TRIM(LAST-LINE) TO PR-SCHOOL
+              END-IF
+           END-PERFORM
+           .
+
+       *> Re-prompts until PR-MAJOR matches an entry in the major
+       *> reference list (case-insensitive); "Other" is always
+       *> accepted for a major not yet on the list.
+       CHECK-MAJOR.
+           MOVE 0 TO REF-MATCH-FOUND
+           PERFORM UNTIL REF-MATCH-FOUND = 1
+              PERFORM VARYING I FROM 1 BY 1 UNTIL I > REF-MAJOR-COUNT
+                 IF FUNCTION UPPER-CASE(FUNCTION TRIM(REF-MAJOR-SLOT(I)))
+                    = FUNCTION UPPER-CASE(FUNCTION TRIM(PR-MAJOR))
+                    MOVE 1 TO REF-MATCH-FOUND
+                    *> Canonicalize to the reference list's own spelling
+                    *> so every later exact-match comparison against
+                    *> PR-MAJOR (job postings, reports) lines up even
+                    *> when the student typed a different case.
+                    MOVE REF-MAJOR-SLOT(I) TO PR-MAJOR
+                    EXIT PERFORM
+                 END-IF
+              END-PERFORM
+
+              IF REF-MATCH-FOUND = 0
+                 MOVE "That major is not on our list. Please enter it exactly as shown, or 'Other':"
+                    TO LINE-MSG
+                 PERFORM SAY
+                 PERFORM VARYING I FROM 1 BY 1 UNTIL I > REF-MAJOR-COUNT
+                    MOVE SPACES TO LINE-MSG
+                    STRING "  " DELIMITED BY SIZE
+                           FUNCTION TRIM(REF-MAJOR-SLOT(I)) DELIMITED BY SIZE
+                           INTO LINE-MSG
+                    END-STRING
+                    PERFORM SAY
+                 END-PERFORM
+                 MOVE "Enter Major:" TO PROMPT-TEXT
+                 PERFORM PROMPT-AND-READ
+                 MOVE FUNCTION TRIM(LAST-LINE) TO PR-MAJOR
+              END-IF
+           END-PERFORM
+           .
+
        PROMPT-AND-READ.
            MOVE PROMPT-TEXT TO LINE-MSG
            PERFORM SAY
            PERFORM READ-NEXT
            .
 
+       *> Pause listing every PAGE-SIZE entries so a student with many
+       *> experience/education rows can read them a screen at a time.
+       PAGE-BREAK-IF-FULL.
+           IF PAGE-SHOWN >= PAGE-SIZE
+              MOVE 0 TO PAGE-SHOWN
+              MOVE "-- Press Enter to see more, or type STOP to move on --"
+                 TO LINE-MSG
+              PERFORM SAY
+              PERFORM READ-NEXT
+              IF FUNCTION UPPER-CASE(FUNCTION TRIM(LAST-LINE)) = "STOP"
+                 MOVE MAX-PROFILE-ENTRIES TO I
+              END-IF
+           END-IF
+           .
+
        *> ---------------- View Profile (one line per label) ----------------
        VIEW-PROFILE.
            MOVE 0 TO PROFILE-FOUND
@@ -857,7 +1951,8 @@
                  END-IF
 
                  MOVE "Experience:" TO LINE-MSG PERFORM SAY
-                 PERFORM VARYING I FROM 1 BY 1 UNTIL I > 3
+                 MOVE 0 TO PAGE-SHOWN
+                 PERFORM VARYING I FROM 1 BY 1 UNTIL I > MAX-PROFILE-ENTRIES
                     IF PR-EXP-TITLE(I) NOT = SPACES
                        MOVE "  Title:" TO PROMPT-TEXT
                        MOVE FUNCTION TRIM(PR-EXP-TITLE(I)) TO LAST-LINE
@@ -876,11 +1971,15 @@
                           MOVE FUNCTION TRIM(PR-EXP-DESC(I)) TO LAST-LINE
                           PERFORM SAY-LABEL-VALUE
                        END-IF
+
+                       ADD 1 TO PAGE-SHOWN
+                       PERFORM PAGE-BREAK-IF-FULL
                     END-IF
                  END-PERFORM
 
                  MOVE "Education:" TO LINE-MSG PERFORM SAY
-                 PERFORM VARYING I FROM 1 BY 1 UNTIL I > 3
+                 MOVE 0 TO PAGE-SHOWN
+                 PERFORM VARYING I FROM 1 BY 1 UNTIL I > MAX-PROFILE-ENTRIES
                     IF PR-EDU-DEGREE(I) NOT = SPACES
                        MOVE "  Degree:" TO PROMPT-TEXT
                        MOVE FUNCTION TRIM(PR-EDU-DEGREE(I)) TO LAST-LINE
@@ -893,6 +1992,9 @@
                        MOVE "  Years:" TO PROMPT-TEXT
                        MOVE FUNCTION TRIM(PR-EDU-YEARS(I)) TO LAST-LINE
                        PERFORM SAY-LABEL-VALUE
+
+                       ADD 1 TO PAGE-SHOWN
+                       PERFORM PAGE-BREAK-IF-FULL
                     END-IF
                  END-PERFORM
 
@@ -906,10 +2008,433 @@
            END-IF
            .
 
+       *> ---------------- Search for User ----------------
+       SEARCH-USER.
+           MOVE 0 TO SEARCH-MATCHES
+           MOVE "Enter a name or school to search for:" TO LINE-MSG
+           PERFORM SAY
+           PERFORM READ-NEXT
+           MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(LAST-LINE)) TO SEARCH-TERM
+
+           IF FUNCTION LENGTH(FUNCTION TRIM(SEARCH-TERM)) = 0
+              MOVE "Search term cannot be empty." TO LINE-MSG PERFORM SAY
+              EXIT PARAGRAPH
+           END-IF
+
+           OPEN INPUT ProfileFile
+           PERFORM UNTIL 1 = 2
+              READ ProfileFile
+                 AT END EXIT PERFORM
+              END-READ
+
+              IF FUNCTION UPPER-CASE(FUNCTION TRIM(PR-FNAME))  = SEARCH-TERM
+                 OR FUNCTION UPPER-CASE(FUNCTION TRIM(PR-LNAME))  = SEARCH-TERM
+                 OR FUNCTION UPPER-CASE(FUNCTION TRIM(PR-SCHOOL)) = SEARCH-TERM
+                 ADD 1 TO SEARCH-MATCHES
+                 PERFORM SHOW-SEARCH-RESULT
+              END-IF
+           END-PERFORM
+           CLOSE ProfileFile
+
+           IF SEARCH-MATCHES = 0
+              MOVE "No matching users found." TO LINE-MSG PERFORM SAY
+           END-IF
+           .
+
+       SHOW-SEARCH-RESULT.
+           MOVE SPACES TO FULL-NAME
+           STRING "Name: " DELIMITED BY SIZE
+                  FUNCTION TRIM(PR-FNAME) DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  FUNCTION TRIM(PR-LNAME) DELIMITED BY SIZE
+                  INTO FULL-NAME
+           END-STRING
+           MOVE FULL-NAME TO LINE-MSG PERFORM SAY
+
+           MOVE "University:" TO PROMPT-TEXT
+           MOVE FUNCTION TRIM(PR-SCHOOL) TO LAST-LINE
+           PERFORM SAY-LABEL-VALUE
+
+           MOVE "Major:" TO PROMPT-TEXT
+           MOVE FUNCTION TRIM(PR-MAJOR) TO LAST-LINE
+           PERFORM SAY-LABEL-VALUE
+           .
+
        *> ---------------- Skills ----------------
        SKILL-MENU.
            PERFORM UNTIL 1 = 2
-              MOVE "Learn a New Skill (coming soon)" TO LINE-MSG PERFORM SAY
+              MOVE "--- Learn a New Skill ---" TO LINE-MSG PERFORM SAY
+              PERFORM VARYING I FROM 1 BY 1 UNTIL I > SKILL-COUNT
+                 MOVE SPACES TO LINE-MSG
+                 MOVE I TO I-DISPLAY
+                 STRING I-DISPLAY ". " DELIMITED BY SIZE
+                        FUNCTION TRIM(SKL-NAME(I)) DELIMITED BY SIZE
+                        " (" DELIMITED BY SIZE
+                        FUNCTION TRIM(SKL-CATEGORY(I)) DELIMITED BY SIZE
+                        ") - " DELIMITED BY SIZE
+                        FUNCTION TRIM(SKL-DESC(I)) DELIMITED BY SIZE
+                        INTO LINE-MSG
+                 END-STRING
+                 PERFORM SAY
+              END-PERFORM
+              MOVE "0. Return to Dashboard" TO LINE-MSG PERFORM SAY
+              MOVE "Enter your choice:" TO LINE-MSG PERFORM SAY
+
+              PERFORM READ-NEXT
+              MOVE FUNCTION NUMVAL(FUNCTION TRIM(LAST-LINE)) TO SKILL-SEL
+
+              IF SKILL-SEL = 0
+                 EXIT PERFORM
+              END-IF
+              IF SKILL-SEL < 1 OR SKILL-SEL > SKILL-COUNT
+                 MOVE "Please pick a valid skill number." TO LINE-MSG PERFORM SAY
+              ELSE
+                 PERFORM RECORD-SKILL-COMPLETION
+                 MOVE SPACES TO LINE-MSG
+                 STRING "Nice work! You completed: " DELIMITED BY SIZE
+                        FUNCTION TRIM(SKL-NAME(SKILL-SEL)) DELIMITED BY SIZE
+                        INTO LINE-MSG
+                 END-STRING
+                 PERFORM SAY
+              END-IF
+           END-PERFORM
+           .
+
+       RECORD-SKILL-COMPLETION.
+           CLOSE SkillCompFile
+           OPEN EXTEND SkillCompFile
+           MOVE FUNCTION TRIM(CURRENT-USER)      TO SCP-USER
+           MOVE SKL-NAME(SKILL-SEL)              TO SCP-SKILL
+           WRITE SKILLCOMP-REC
+           CLOSE SkillCompFile
+           OPEN INPUT SkillCompFile
+           .
+
+       *> ---------------- Connections ----------------
+       FIND-CONNECTIONS.
+           PERFORM UNTIL 1 = 2
+              MOVE "--- Find Someone You Know ---"       TO LINE-MSG PERFORM SAY
+              MOVE "1. Send a connection request"        TO LINE-MSG PERFORM SAY
+              MOVE "2. View incoming requests"           TO LINE-MSG PERFORM SAY
+              MOVE "3. View my connections"               TO LINE-MSG PERFORM SAY
+              MOVE "0. Return to Dashboard"               TO LINE-MSG PERFORM SAY
+              MOVE "Enter your choice:"                   TO LINE-MSG PERFORM SAY
+
+              PERFORM READ-NEXT
+              MOVE FUNCTION NUMVAL(FUNCTION TRIM(LAST-LINE)) TO CONN-SEL
+
+              EVALUATE CONN-SEL
+                 WHEN 0 EXIT PERFORM
+                 WHEN 1 PERFORM SEND-CONNECTION-REQUEST
+                 WHEN 2 PERFORM VIEW-INCOMING-REQUESTS
+                 WHEN 3 PERFORM VIEW-MY-CONNECTIONS
+                 WHEN OTHER MOVE "Please pick 0-3." TO LINE-MSG PERFORM SAY
+              END-EVALUATE
+           END-PERFORM
+           .
+
+       *> Sets CONN-STATE for the pair (CURRENT-USER, CONN-TARGET):
+       *> CONN-NONE, CONN-IS-PENDING-OUT/-IN, or CONN-IS-ACCEPTED.
+       CHECK-CONNECTION-STATE.
+           SET CONN-NONE TO TRUE
+           PERFORM VARYING CONN-K FROM 1 BY 1 UNTIL CONN-K > CONN-COUNT
+              IF (FUNCTION UPPER-CASE(FUNCTION TRIM(CT-A(CONN-K))) = FUNCTION UPPER-CASE(FUNCTION TRIM(CURRENT-USER))
+                  AND FUNCTION UPPER-CASE(FUNCTION TRIM(CT-B(CONN-K))) = FUNCTION UPPER-CASE(FUNCTION TRIM(CONN-TARGET)))
+                 OR
+                 (FUNCTION UPPER-CASE(FUNCTION TRIM(CT-A(CONN-K))) = FUNCTION UPPER-CASE(FUNCTION TRIM(CONN-TARGET))
+                  AND FUNCTION UPPER-CASE(FUNCTION TRIM(CT-B(CONN-K))) = FUNCTION UPPER-CASE(FUNCTION TRIM(CURRENT-USER)))
+                 IF FUNCTION TRIM(CT-ST(CONN-K)) = "ACCEPTED"
+                    SET CONN-IS-ACCEPTED TO TRUE
+                    EXIT PERFORM
+                 END-IF
+                 IF FUNCTION UPPER-CASE(FUNCTION TRIM(CT-A(CONN-K))) = FUNCTION UPPER-CASE(FUNCTION TRIM(CURRENT-USER))
+                    SET CONN-IS-PENDING-OUT TO TRUE
+                 ELSE
+                    SET CONN-IS-PENDING-IN TO TRUE
+                 END-IF
+              END-IF
+           END-PERFORM
+           .
+
+       SEND-CONNECTION-REQUEST.
+           MOVE "Enter the username of the person you want to connect with:"
+              TO LINE-MSG
+           PERFORM SAY
+           PERFORM READ-NEXT
+           MOVE FUNCTION TRIM(LAST-LINE) TO CONN-TARGET
+
+           IF FUNCTION LENGTH(FUNCTION TRIM(CONN-TARGET)) = 0
+              MOVE "Username cannot be empty." TO LINE-MSG PERFORM SAY
               EXIT PARAGRAPH
+           END-IF
+
+           IF FUNCTION UPPER-CASE(FUNCTION TRIM(CONN-TARGET))
+              = FUNCTION UPPER-CASE(FUNCTION TRIM(CURRENT-USER))
+              MOVE "You cannot connect with yourself." TO LINE-MSG PERFORM SAY
+              EXIT PARAGRAPH
+           END-IF
+
+           MOVE 0 TO PROFILE-FOUND
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > ACCT-COUNT
+              IF FUNCTION UPPER-CASE(FUNCTION TRIM(T-USER(I)))
+                 = FUNCTION UPPER-CASE(FUNCTION TRIM(CONN-TARGET))
+                 MOVE 1 TO PROFILE-FOUND
+                 EXIT PERFORM
+              END-IF
+           END-PERFORM
+           IF PROFILE-FOUND = 0
+              MOVE "No account with that username exists." TO LINE-MSG PERFORM SAY
+              EXIT PARAGRAPH
+           END-IF
+
+           PERFORM CHECK-CONNECTION-STATE
+           EVALUATE TRUE
+              WHEN CONN-IS-ACCEPTED
+                 MOVE "You are already connected with that user." TO LINE-MSG
+                 PERFORM SAY
+              WHEN CONN-IS-PENDING-OUT
+                 MOVE "You already have a pending request to that user." TO LINE-MSG
+                 PERFORM SAY
+              WHEN CONN-IS-PENDING-IN
+                 MOVE "That user already sent you a request - accept it from 'View incoming requests'."
+                    TO LINE-MSG
+                 PERFORM SAY
+              WHEN OTHER
+                 PERFORM APPEND-CONNECTION-REQUEST
+                 MOVE "Connection request sent." TO LINE-MSG
+                 PERFORM SAY
+           END-EVALUATE
+           .
+
+       APPEND-CONNECTION-REQUEST.
+           CLOSE ConnectionsFile
+           OPEN EXTEND ConnectionsFile
+           MOVE FUNCTION TRIM(CURRENT-USER) TO CN-A
+           MOVE FUNCTION TRIM(CONN-TARGET)  TO CN-B
+           MOVE "PENDING"                   TO CN-STATUS
+           WRITE CONN-REC
+           CLOSE ConnectionsFile
+           OPEN INPUT ConnectionsFile
+           PERFORM LOAD-CONNECTIONS
+           .
+
+       APPEND-CONNECTION-ACCEPT.
+           CLOSE ConnectionsFile
+           OPEN EXTEND ConnectionsFile
+           MOVE CT-A(CONN-SEL)  TO CN-A
+           MOVE CT-B(CONN-SEL)  TO CN-B
+           MOVE "ACCEPTED"      TO CN-STATUS
+           WRITE CONN-REC
+           CLOSE ConnectionsFile
+           OPEN INPUT ConnectionsFile
+           PERFORM LOAD-CONNECTIONS
+           .
+
+       VIEW-INCOMING-REQUESTS.
+           MOVE 0 TO CONN-MATCHES
+           MOVE "--- Incoming Connection Requests ---" TO LINE-MSG PERFORM SAY
+           PERFORM VARYING CONN-J FROM 1 BY 1 UNTIL CONN-J > CONN-COUNT
+              IF FUNCTION UPPER-CASE(FUNCTION TRIM(CT-B(CONN-J))) = FUNCTION UPPER-CASE(FUNCTION TRIM(CURRENT-USER))
+                 AND FUNCTION TRIM(CT-ST(CONN-J)) = "PENDING"
+                 MOVE CT-A(CONN-J) TO CONN-TARGET
+                 PERFORM CHECK-CONNECTION-STATE
+                 IF NOT CONN-IS-ACCEPTED
+                    ADD 1 TO CONN-MATCHES
+                    MOVE SPACES TO LINE-MSG
+                    MOVE CONN-J TO I-DISPLAY
+                    STRING I-DISPLAY ". " DELIMITED BY SIZE
+                           FUNCTION TRIM(CT-A(CONN-J)) DELIMITED BY SIZE
+                           INTO LINE-MSG
+                    END-STRING
+                    PERFORM SAY
+                 END-IF
+              END-IF
+           END-PERFORM
+
+           IF CONN-MATCHES = 0
+              MOVE "You have no pending requests." TO LINE-MSG PERFORM SAY
+              EXIT PARAGRAPH
+           END-IF
+
+           MOVE "Enter the number to accept, or 0 to go back:" TO LINE-MSG
+           PERFORM SAY
+           PERFORM READ-NEXT
+           MOVE FUNCTION NUMVAL(FUNCTION TRIM(LAST-LINE)) TO CONN-SEL
+
+           IF CONN-SEL = 0
+              EXIT PARAGRAPH
+           END-IF
+           IF CONN-SEL < 1 OR CONN-SEL > CONN-COUNT
+              MOVE "Please pick a valid request number." TO LINE-MSG PERFORM SAY
+              EXIT PARAGRAPH
+           END-IF
+           IF FUNCTION UPPER-CASE(FUNCTION TRIM(CT-B(CONN-SEL))) NOT = FUNCTION UPPER-CASE(FUNCTION TRIM(CURRENT-USER))
+              OR FUNCTION TRIM(CT-ST(CONN-SEL)) NOT = "PENDING"
+              MOVE "Please pick a valid request number." TO LINE-MSG PERFORM SAY
+              EXIT PARAGRAPH
+           END-IF
+
+           PERFORM APPEND-CONNECTION-ACCEPT
+           MOVE SPACES TO LINE-MSG
+           STRING "You are now connected with " DELIMITED BY SIZE
+                  FUNCTION TRIM(CT-A(CONN-SEL)) DELIMITED BY SIZE
+                  "." DELIMITED BY SIZE
+                  INTO LINE-MSG
+           END-STRING
+           PERFORM SAY
+           .
+
+       VIEW-MY-CONNECTIONS.
+           MOVE 0 TO CONN-MATCHES
+           MOVE "--- My Connections ---" TO LINE-MSG PERFORM SAY
+           PERFORM VARYING CONN-J FROM 1 BY 1 UNTIL CONN-J > CONN-COUNT
+              IF FUNCTION TRIM(CT-ST(CONN-J)) = "ACCEPTED"
+                 IF FUNCTION UPPER-CASE(FUNCTION TRIM(CT-A(CONN-J))) = FUNCTION UPPER-CASE(FUNCTION TRIM(CURRENT-USER))
+                    MOVE CT-B(CONN-J) TO CONN-TARGET
+                    ADD 1 TO CONN-MATCHES
+                    PERFORM SHOW-CONNECTION
+                 END-IF
+                 IF FUNCTION UPPER-CASE(FUNCTION TRIM(CT-B(CONN-J))) = FUNCTION UPPER-CASE(FUNCTION TRIM(CURRENT-USER))
+                    MOVE CT-A(CONN-J) TO CONN-TARGET
+                    ADD 1 TO CONN-MATCHES
+                    PERFORM SHOW-CONNECTION
+                 END-IF
+              END-IF
            END-PERFORM
+
+           IF CONN-MATCHES = 0
+              MOVE "You have no connections yet." TO LINE-MSG PERFORM SAY
+           END-IF
+           .
+
+       *> Prints CONN-TARGET's profile summary, if any, else just the
+       *> username. Mirrors SHOW-SEARCH-RESULT's layout.
+       SHOW-CONNECTION.
+           MOVE 0 TO PROFILE-FOUND
+           OPEN INPUT ProfileFile
+           PERFORM UNTIL 1 = 2
+              READ ProfileFile
+                 AT END EXIT PERFORM
+              END-READ
+              IF FUNCTION UPPER-CASE(FUNCTION TRIM(PR-USER))
+                 = FUNCTION UPPER-CASE(FUNCTION TRIM(CONN-TARGET))
+                 MOVE 1 TO PROFILE-FOUND
+                 MOVE SPACES TO FULL-NAME
+                 STRING FUNCTION TRIM(CONN-TARGET) DELIMITED BY SIZE
+                        " - " DELIMITED BY SIZE
+                        FUNCTION TRIM(PR-FNAME) DELIMITED BY SIZE
+                        " " DELIMITED BY SIZE
+                        FUNCTION TRIM(PR-LNAME) DELIMITED BY SIZE
+                        " (" DELIMITED BY SIZE
+                        FUNCTION TRIM(PR-SCHOOL) DELIMITED BY SIZE
+                        ")" DELIMITED BY SIZE
+                        INTO FULL-NAME
+                 END-STRING
+                 MOVE FULL-NAME TO LINE-MSG PERFORM SAY
+                 EXIT PERFORM
+              END-IF
+           END-PERFORM
+           CLOSE ProfileFile
+
+           IF PROFILE-FOUND = 0
+              MOVE FUNCTION TRIM(CONN-TARGET) TO LINE-MSG PERFORM SAY
+           END-IF
+           .
+
+       *> ---------------- Job postings ----------------
+       JOB-MENU.
+           PERFORM LOOKUP-CURRENT-STUDENT-PROFILE
+           PERFORM UNTIL 1 = 2
+              MOVE "--- Search for a Job ---" TO LINE-MSG PERFORM SAY
+              MOVE 0 TO JM-COUNT
+              PERFORM VARYING I FROM 1 BY 1 UNTIL I > JOB-COUNT
+                 IF (JT-SCHOOL(I) = SPACES OR
+                     FUNCTION UPPER-CASE(FUNCTION TRIM(JT-SCHOOL(I)))
+                        = FUNCTION UPPER-CASE(FUNCTION TRIM(CU-SCHOOL)))
+                    AND (JT-MAJOR(I) = SPACES OR
+                     FUNCTION UPPER-CASE(FUNCTION TRIM(JT-MAJOR(I)))
+                        = FUNCTION UPPER-CASE(FUNCTION TRIM(CU-MAJOR)))
+                    ADD 1 TO JM-COUNT
+                    MOVE I TO JM-SLOT(JM-COUNT)
+                    MOVE SPACES TO LINE-MSG
+                    MOVE JM-COUNT TO I-DISPLAY
+                    STRING I-DISPLAY ". " DELIMITED BY SIZE
+                           FUNCTION TRIM(JT-TITLE(I)) DELIMITED BY SIZE
+                           " - " DELIMITED BY SIZE
+                           FUNCTION TRIM(JT-COMPANY(I)) DELIMITED BY SIZE
+                           " (" DELIMITED BY SIZE
+                           FUNCTION TRIM(JT-LOCATION(I)) DELIMITED BY SIZE
+                           ") - " DELIMITED BY SIZE
+                           FUNCTION TRIM(JT-DESC(I)) DELIMITED BY SIZE
+                           " [Posted " DELIMITED BY SIZE
+                           JT-POSTED(I) DELIMITED BY SIZE
+                           "]" DELIMITED BY SIZE
+                           INTO LINE-MSG
+                    END-STRING
+                    PERFORM SAY
+                 END-IF
+              END-PERFORM
+              IF JM-COUNT = 0
+                 MOVE "No postings match your school or major right now." TO LINE-MSG
+                 PERFORM SAY
+              END-IF
+              MOVE "0. Return to Dashboard" TO LINE-MSG PERFORM SAY
+              MOVE "Enter your choice:" TO LINE-MSG PERFORM SAY
+
+              PERFORM READ-NEXT
+              MOVE FUNCTION NUMVAL(FUNCTION TRIM(LAST-LINE)) TO JOB-SEL
+
+              IF JOB-SEL = 0
+                 EXIT PERFORM
+              END-IF
+              IF JOB-SEL < 1 OR JOB-SEL > JM-COUNT
+                 MOVE "Please pick a valid job number." TO LINE-MSG PERFORM SAY
+              ELSE
+                 MOVE JM-SLOT(JOB-SEL) TO JM-IDX
+                 PERFORM CHECK-JOB-APPLIED
+                 IF PROFILE-FOUND = 1
+                    MOVE "You have already applied to that posting." TO LINE-MSG
+                    PERFORM SAY
+                 ELSE
+                    PERFORM RECORD-JOB-APPLICATION
+                    MOVE SPACES TO LINE-MSG
+                    STRING "Application submitted for: " DELIMITED BY SIZE
+                           FUNCTION TRIM(JT-TITLE(JM-IDX)) DELIMITED BY SIZE
+                           INTO LINE-MSG
+                    END-STRING
+                    PERFORM SAY
+                 END-IF
+              END-IF
+           END-PERFORM
+           .
+
+       *> Sets PROFILE-FOUND to 1 if CURRENT-USER already applied to
+       *> JT-TITLE(JM-IDX)/JT-COMPANY(JM-IDX), 0 otherwise.
+       CHECK-JOB-APPLIED.
+           MOVE 0 TO PROFILE-FOUND
+           OPEN INPUT JobAppFile
+           PERFORM UNTIL 1 = 2
+              READ JobAppFile
+                 AT END EXIT PERFORM
+              END-READ
+              IF FUNCTION UPPER-CASE(FUNCTION TRIM(JA-USER)) = FUNCTION UPPER-CASE(FUNCTION TRIM(CURRENT-USER))
+                 AND FUNCTION TRIM(JA-TITLE)   = FUNCTION TRIM(JT-TITLE(JM-IDX))
+                 AND FUNCTION TRIM(JA-COMPANY) = FUNCTION TRIM(JT-COMPANY(JM-IDX))
+                 MOVE 1 TO PROFILE-FOUND
+                 EXIT PERFORM
+              END-IF
+           END-PERFORM
+           CLOSE JobAppFile
+           OPEN INPUT JobAppFile
+           .
+
+       RECORD-JOB-APPLICATION.
+           CLOSE JobAppFile
+           OPEN EXTEND JobAppFile
+           MOVE FUNCTION TRIM(CURRENT-USER) TO JA-USER
+           MOVE JT-TITLE(JM-IDX)            TO JA-TITLE
+           MOVE JT-COMPANY(JM-IDX)          TO JA-COMPANY
+           WRITE JOBAPP-REC
+           CLOSE JobAppFile
+           OPEN INPUT JobAppFile
            .
