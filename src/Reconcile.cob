@@ -0,0 +1,183 @@
+>>SOURCE FORMAT FREE
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Reconcile.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AcctFile        ASSIGN TO "data/accounts.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS  IS FS-ACCT.
+
+           SELECT ProfileFile     ASSIGN TO "data/InCollege-Profiles.dat"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS  IS FS-PROFILE.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       *> Layout must track ACCT-REC in InCollege2.cob.
+       FD  AcctFile.
+       01  ACCT-REC.
+           05 AR-USER                      PIC X(20).
+           05 AR-SALT                      PIC 9(8).
+           05 AR-HASH                      PIC 9(18).
+
+       *> Layout must track PROFILE-REC in InCollege2.cob.
+       FD  ProfileFile
+           RECORD CONTAINS 2324 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS.
+       01  PROFILE-REC.
+           05 PR-USER                      PIC X(20).
+           05 PR-FNAME                     PIC X(20).
+           05 PR-LNAME                     PIC X(20).
+           05 PR-SCHOOL                    PIC X(30).
+           05 PR-MAJOR                     PIC X(30).
+           05 PR-GRADYR                    PIC X(4).
+           05 PR-ABOUT                     PIC X(200).
+           05 PR-EXPERIENCE-TABLE OCCURS 10 TIMES.
+              10 PR-EXP-TITLE              PIC X(30).
+              10 PR-EXP-COMPANY            PIC X(30).
+              10 PR-EXP-DATES              PIC X(20).
+              10 PR-EXP-DESC               PIC X(50).
+           05 PR-EDUCATION-TABLE OCCURS 10 TIMES.
+              10 PR-EDU-DEGREE             PIC X(30).
+              10 PR-EDU-SCHOOL             PIC X(30).
+              10 PR-EDU-YEARS              PIC X(10).
+
+       WORKING-STORAGE SECTION.
+       77  FS-ACCT                         PIC XX     VALUE SPACES.
+       77  FS-PROFILE                      PIC XX     VALUE SPACES.
+
+       77  MAX-ROWS                        PIC 9(4)   VALUE 500.
+       77  ACCT-COUNT                      PIC 9(4)   VALUE 0.
+       77  PROFILE-COUNT                   PIC 9(4)   VALUE 0.
+
+       01  ACCT-USER-TABLE.
+           05 AU-SLOT OCCURS 500 TIMES     PIC X(20).
+
+       01  PROFILE-USER-TABLE.
+           05 PU-SLOT OCCURS 500 TIMES     PIC X(20).
+
+       77  I                               PIC 9(4)   VALUE 0.
+       77  J                               PIC 9(4)   VALUE 0.
+       77  MATCH-FOUND                     PIC 9      VALUE 0.
+       77  DUP-COUNT                       PIC 9(4)   VALUE 0.
+       77  ORPHAN-COUNT                    PIC 9(4)   VALUE 0.
+       77  NO-PROFILE-COUNT                PIC 9(4)   VALUE 0.
+
+       01  LINE-MSG                        PIC X(80)  VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-LOAD-ACCOUNTS
+           PERFORM 2000-LOAD-PROFILES
+
+           MOVE "=== InCollege Reconciliation Report ===" TO LINE-MSG
+           DISPLAY LINE-MSG
+
+           PERFORM 3000-REPORT-ORPHAN-PROFILES
+           PERFORM 4000-REPORT-ACCOUNTS-NO-PROFILE
+           PERFORM 5000-REPORT-DUPLICATE-PROFILES
+
+           DISPLAY "=== End of Report ==="
+           STOP RUN.
+
+       1000-LOAD-ACCOUNTS.
+           MOVE 0 TO ACCT-COUNT
+           OPEN INPUT AcctFile
+           IF FS-ACCT = "35"
+              DISPLAY "No accounts.dat found - nothing to reconcile."
+              CLOSE AcctFile
+           ELSE
+              PERFORM UNTIL 1 = 2
+                 READ AcctFile
+                    AT END EXIT PERFORM
+                 END-READ
+                 IF AR-USER NOT = SPACES AND ACCT-COUNT < MAX-ROWS
+                    ADD 1 TO ACCT-COUNT
+                    MOVE AR-USER TO AU-SLOT(ACCT-COUNT)
+                 END-IF
+              END-PERFORM
+              CLOSE AcctFile
+           END-IF
+           .
+
+       2000-LOAD-PROFILES.
+           MOVE 0 TO PROFILE-COUNT
+           OPEN INPUT ProfileFile
+           IF FS-PROFILE = "35"
+              DISPLAY "No InCollege-Profiles.dat found - nothing to reconcile."
+              CLOSE ProfileFile
+           ELSE
+              PERFORM UNTIL 1 = 2
+                 READ ProfileFile
+                    AT END EXIT PERFORM
+                 END-READ
+                 IF PR-USER NOT = SPACES AND PROFILE-COUNT < MAX-ROWS
+                    ADD 1 TO PROFILE-COUNT
+                    MOVE PR-USER TO PU-SLOT(PROFILE-COUNT)
+                 END-IF
+              END-PERFORM
+              CLOSE ProfileFile
+           END-IF
+           .
+
+       *> Profiles whose PR-USER has no matching row in AcctFile.
+       3000-REPORT-ORPHAN-PROFILES.
+           MOVE 0 TO ORPHAN-COUNT
+           DISPLAY "-- Orphaned profiles (no matching account) --"
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > PROFILE-COUNT
+              MOVE 0 TO MATCH-FOUND
+              PERFORM VARYING J FROM 1 BY 1 UNTIL J > ACCT-COUNT
+                 IF FUNCTION UPPER-CASE(FUNCTION TRIM(PU-SLOT(I)))
+                    = FUNCTION UPPER-CASE(FUNCTION TRIM(AU-SLOT(J)))
+                    MOVE 1 TO MATCH-FOUND
+                    EXIT PERFORM
+                 END-IF
+              END-PERFORM
+              IF MATCH-FOUND = 0
+                 ADD 1 TO ORPHAN-COUNT
+                 DISPLAY "  " FUNCTION TRIM(PU-SLOT(I))
+              END-IF
+           END-PERFORM
+           DISPLAY "Orphaned profile count: " ORPHAN-COUNT
+           .
+
+       *> Accounts that never created a profile.
+       4000-REPORT-ACCOUNTS-NO-PROFILE.
+           MOVE 0 TO NO-PROFILE-COUNT
+           DISPLAY "-- Accounts with no profile --"
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > ACCT-COUNT
+              MOVE 0 TO MATCH-FOUND
+              PERFORM VARYING J FROM 1 BY 1 UNTIL J > PROFILE-COUNT
+                 IF FUNCTION UPPER-CASE(FUNCTION TRIM(AU-SLOT(I)))
+                    = FUNCTION UPPER-CASE(FUNCTION TRIM(PU-SLOT(J)))
+                    MOVE 1 TO MATCH-FOUND
+                    EXIT PERFORM
+                 END-IF
+              END-PERFORM
+              IF MATCH-FOUND = 0
+                 ADD 1 TO NO-PROFILE-COUNT
+                 DISPLAY "  " FUNCTION TRIM(AU-SLOT(I))
+              END-IF
+           END-PERFORM
+           DISPLAY "Accounts with no profile count: " NO-PROFILE-COUNT
+           .
+
+       *> Duplicate PR-USER keys inside ProfileFile itself.
+       5000-REPORT-DUPLICATE-PROFILES.
+           MOVE 0 TO DUP-COUNT
+           DISPLAY "-- Duplicate profile keys --"
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > PROFILE-COUNT
+              COMPUTE J = I + 1
+              PERFORM VARYING J FROM J BY 1 UNTIL J > PROFILE-COUNT
+                 IF FUNCTION UPPER-CASE(FUNCTION TRIM(PU-SLOT(I)))
+                    = FUNCTION UPPER-CASE(FUNCTION TRIM(PU-SLOT(J)))
+                    ADD 1 TO DUP-COUNT
+                    DISPLAY "  " FUNCTION TRIM(PU-SLOT(I))
+                 END-IF
+              END-PERFORM
+           END-PERFORM
+           DISPLAY "Duplicate profile key count: " DUP-COUNT
+           .
