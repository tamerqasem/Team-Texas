@@ -0,0 +1,239 @@
+>>SOURCE FORMAT FREE
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MgmtReport.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ProfileFile     ASSIGN TO "data/InCollege-Profiles.dat"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS  IS FS-PROFILE.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       *> Layout must track PROFILE-REC in InCollege2.cob.
+       FD  ProfileFile
+           RECORD CONTAINS 2324 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS.
+       01  PROFILE-REC.
+           05 PR-USER                      PIC X(20).
+           05 PR-FNAME                     PIC X(20).
+           05 PR-LNAME                     PIC X(20).
+           05 PR-SCHOOL                    PIC X(30).
+           05 PR-MAJOR                     PIC X(30).
+           05 PR-GRADYR                    PIC X(4).
+           05 PR-ABOUT                     PIC X(200).
+           05 PR-EXPERIENCE-TABLE OCCURS 10 TIMES.
+              10 PR-EXP-TITLE              PIC X(30).
+              10 PR-EXP-COMPANY            PIC X(30).
+              10 PR-EXP-DATES              PIC X(20).
+              10 PR-EXP-DESC               PIC X(50).
+           05 PR-EDUCATION-TABLE OCCURS 10 TIMES.
+              10 PR-EDU-DEGREE             PIC X(30).
+              10 PR-EDU-SCHOOL             PIC X(30).
+              10 PR-EDU-YEARS              PIC X(10).
+
+       WORKING-STORAGE SECTION.
+       77  FS-PROFILE                      PIC XX     VALUE SPACES.
+
+       77  MAX-ROWS                        PIC 9(4)   VALUE 500.
+       77  MAX-CATEGORIES                  PIC 9(4)   VALUE 200.
+       77  PROFILE-COUNT                   PIC 9(4)   VALUE 0.
+
+       01  PROFILE-USER-TABLE.
+           05 PU-SLOT OCCURS 500 TIMES     PIC X(20).
+
+       *> Distinct-value counters, shared layout for school and major
+       *> tallies: one slot per distinct value seen, with a running
+       *> count of profiles that named it.
+       01  SCHOOL-TALLY-TABLE.
+           05 SCT-SLOT OCCURS 200 TIMES.
+              10 SCT-NAME                  PIC X(30).
+              10 SCT-COUNT                 PIC 9(4).
+       77  SCHOOL-TALLY-COUNT              PIC 9(4)   VALUE 0.
+
+       01  MAJOR-TALLY-TABLE.
+           05 MJT-SLOT OCCURS 200 TIMES.
+              10 MJT-NAME                  PIC X(30).
+              10 MJT-COUNT                 PIC 9(4).
+       77  MAJOR-TALLY-COUNT               PIC 9(4)   VALUE 0.
+
+       01  GRADYR-TALLY-TABLE.
+           05 GYT-SLOT OCCURS 50 TIMES.
+              10 GYT-YEAR                  PIC X(4).
+              10 GYT-COUNT                 PIC 9(4).
+       77  GRADYR-TALLY-COUNT              PIC 99     VALUE 0.
+
+       77  I                               PIC 9(4)   VALUE 0.
+       77  J                               PIC 9(4)   VALUE 0.
+       77  MATCH-FOUND                     PIC 9      VALUE 0.
+
+       77  BLANK-ABOUT-COUNT               PIC 9(4)   VALUE 0.
+       77  NO-EXPERIENCE-COUNT             PIC 9(4)   VALUE 0.
+       77  NO-EDUCATION-COUNT              PIC 9(4)   VALUE 0.
+
+       77  EXP-ROWS                        PIC 9      VALUE 0.
+       77  EDU-ROWS                        PIC 9      VALUE 0.
+
+       01  LINE-MSG                        PIC X(80)  VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-LOAD-PROFILES
+
+           DISPLAY "=== InCollege Management Summary Report ==="
+           DISPLAY "Total profiles on file: " PROFILE-COUNT
+
+           PERFORM 2000-TALLY-PROFILES
+
+           PERFORM 3000-REPORT-SCHOOL-TALLY
+           PERFORM 4000-REPORT-MAJOR-TALLY
+           PERFORM 5000-REPORT-GRADYR-TALLY
+           PERFORM 6000-REPORT-COMPLETENESS
+
+           DISPLAY "=== End of Report ==="
+           STOP RUN.
+
+       1000-LOAD-PROFILES.
+           MOVE 0 TO PROFILE-COUNT
+           OPEN INPUT ProfileFile
+           IF FS-PROFILE = "35"
+              DISPLAY "No InCollege-Profiles.dat found - nothing to report."
+              CLOSE ProfileFile
+           ELSE
+              PERFORM UNTIL 1 = 2
+                 READ ProfileFile
+                    AT END EXIT PERFORM
+                 END-READ
+                 IF PR-USER NOT = SPACES AND PROFILE-COUNT < MAX-ROWS
+                    ADD 1 TO PROFILE-COUNT
+                    MOVE PR-USER TO PU-SLOT(PROFILE-COUNT)
+                    PERFORM 2100-TALLY-ONE-PROFILE
+                 END-IF
+              END-PERFORM
+              CLOSE ProfileFile
+           END-IF
+           .
+
+       *> Updates the school/major/grad-year tallies and the
+       *> completeness counters for the current PROFILE-REC. Called
+       *> once per profile while the file is still open for reading.
+       2100-TALLY-ONE-PROFILE.
+           PERFORM 2200-BUMP-SCHOOL-TALLY
+           PERFORM 2300-BUMP-MAJOR-TALLY
+           PERFORM 2400-BUMP-GRADYR-TALLY
+
+           IF FUNCTION TRIM(PR-ABOUT) = SPACES
+              ADD 1 TO BLANK-ABOUT-COUNT
+           END-IF
+
+           MOVE 0 TO EXP-ROWS
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 10
+              IF PR-EXP-TITLE(I) NOT = SPACES
+                 MOVE 1 TO EXP-ROWS
+              END-IF
+           END-PERFORM
+           IF EXP-ROWS = 0
+              ADD 1 TO NO-EXPERIENCE-COUNT
+           END-IF
+
+           MOVE 0 TO EDU-ROWS
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 10
+              IF PR-EDU-SCHOOL(I) NOT = SPACES
+                 MOVE 1 TO EDU-ROWS
+              END-IF
+           END-PERFORM
+           IF EDU-ROWS = 0
+              ADD 1 TO NO-EDUCATION-COUNT
+           END-IF
+           .
+
+       2200-BUMP-SCHOOL-TALLY.
+           MOVE 0 TO MATCH-FOUND
+           PERFORM VARYING J FROM 1 BY 1 UNTIL J > SCHOOL-TALLY-COUNT
+              IF FUNCTION UPPER-CASE(FUNCTION TRIM(SCT-NAME(J)))
+                 = FUNCTION UPPER-CASE(FUNCTION TRIM(PR-SCHOOL))
+                 ADD 1 TO SCT-COUNT(J)
+                 MOVE 1 TO MATCH-FOUND
+                 EXIT PERFORM
+              END-IF
+           END-PERFORM
+           IF MATCH-FOUND = 0 AND SCHOOL-TALLY-COUNT < MAX-CATEGORIES
+              ADD 1 TO SCHOOL-TALLY-COUNT
+              MOVE PR-SCHOOL TO SCT-NAME(SCHOOL-TALLY-COUNT)
+              MOVE 1          TO SCT-COUNT(SCHOOL-TALLY-COUNT)
+           END-IF
+           .
+
+       2300-BUMP-MAJOR-TALLY.
+           MOVE 0 TO MATCH-FOUND
+           PERFORM VARYING J FROM 1 BY 1 UNTIL J > MAJOR-TALLY-COUNT
+              IF FUNCTION UPPER-CASE(FUNCTION TRIM(MJT-NAME(J)))
+                 = FUNCTION UPPER-CASE(FUNCTION TRIM(PR-MAJOR))
+                 ADD 1 TO MJT-COUNT(J)
+                 MOVE 1 TO MATCH-FOUND
+                 EXIT PERFORM
+              END-IF
+           END-PERFORM
+           IF MATCH-FOUND = 0 AND MAJOR-TALLY-COUNT < MAX-CATEGORIES
+              ADD 1 TO MAJOR-TALLY-COUNT
+              MOVE PR-MAJOR TO MJT-NAME(MAJOR-TALLY-COUNT)
+              MOVE 1         TO MJT-COUNT(MAJOR-TALLY-COUNT)
+           END-IF
+           .
+
+       2400-BUMP-GRADYR-TALLY.
+           MOVE 0 TO MATCH-FOUND
+           PERFORM VARYING J FROM 1 BY 1 UNTIL J > GRADYR-TALLY-COUNT
+              IF GYT-YEAR(J) = PR-GRADYR
+                 ADD 1 TO GYT-COUNT(J)
+                 MOVE 1 TO MATCH-FOUND
+                 EXIT PERFORM
+              END-IF
+           END-PERFORM
+           IF MATCH-FOUND = 0 AND GRADYR-TALLY-COUNT < 50
+              ADD 1 TO GRADYR-TALLY-COUNT
+              MOVE PR-GRADYR TO GYT-YEAR(GRADYR-TALLY-COUNT)
+              MOVE 1          TO GYT-COUNT(GRADYR-TALLY-COUNT)
+           END-IF
+           .
+
+       *> Placeholder mainline step: tallies are built incrementally
+       *> by 2100-TALLY-ONE-PROFILE as each profile is read, so there
+       *> is nothing left to do here once 1000-LOAD-PROFILES returns.
+       2000-TALLY-PROFILES.
+           CONTINUE
+           .
+
+       3000-REPORT-SCHOOL-TALLY.
+           DISPLAY " "
+           DISPLAY "-- Profiles by school --"
+           PERFORM VARYING J FROM 1 BY 1 UNTIL J > SCHOOL-TALLY-COUNT
+              DISPLAY "  " FUNCTION TRIM(SCT-NAME(J)) ": " SCT-COUNT(J)
+           END-PERFORM
+           .
+
+       4000-REPORT-MAJOR-TALLY.
+           DISPLAY " "
+           DISPLAY "-- Profiles by major --"
+           PERFORM VARYING J FROM 1 BY 1 UNTIL J > MAJOR-TALLY-COUNT
+              DISPLAY "  " FUNCTION TRIM(MJT-NAME(J)) ": " MJT-COUNT(J)
+           END-PERFORM
+           .
+
+       5000-REPORT-GRADYR-TALLY.
+           DISPLAY " "
+           DISPLAY "-- Profiles by graduation year --"
+           PERFORM VARYING J FROM 1 BY 1 UNTIL J > GRADYR-TALLY-COUNT
+              DISPLAY "  " FUNCTION TRIM(GYT-YEAR(J)) ": " GYT-COUNT(J)
+           END-PERFORM
+           .
+
+       6000-REPORT-COMPLETENESS.
+           DISPLAY " "
+           DISPLAY "-- Profile completeness --"
+           DISPLAY "  Blank About Me: " BLANK-ABOUT-COUNT
+           DISPLAY "  No experience entries: " NO-EXPERIENCE-COUNT
+           DISPLAY "  No education entries: " NO-EDUCATION-COUNT
+           .
